@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARRANTYRPT.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    BATCH REPORT - SCANS LAPTOPS FOR WARRANTIES (YEAR + WARRANTY)
+      *    THAT HAVE EXPIRED OR EXPIRE THIS YEAR, AND PRINTS THE OWNING
+      *    ORDER/CUSTOMER FOR EACH ONE SO THEY CAN BE NOTIFIED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRINT FILE FOR THE WARRANTY EXPIRATION NOTICE LIST
+           SELECT WARRANTRPT-FILE ASSIGN TO WARRANTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WARRANTRPT-FILE.
+       01  WARRANTRPT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    COUNTERS
+       01  ERRCTR                          PIC 9           VALUE 0.
+       01  ROWCTR                          PIC 99          VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      ************************LAPTOPS TABLE*****************************
+       01  PK-LAPID                        PIC X(4).
+       01  FK-COMPID                       PIC X(4).
+       01  YEAR                            PIC S9(9)       COMP.
+       01  WARRANTY                        PIC S9(9)       COMP.
+      *************************ORDERS TABLE*****************************
+       01  FK-LAPID                        PIC X(4).
+       01  PK-ORDERID                      PIC X(4).
+       01  FK-CUSTID                       PIC X(4).
+      ************************CUSTOMERS TABLE***************************
+       01  FNAME.
+           49  FNAME-LENG                  PIC S9(4)       COMP.
+           49  FNAME-VALUE                 PIC X(12).
+       01  LNAME.
+           49  LNAME-LENG                  PIC S9(4)       COMP.
+           49  LNAME-VALUE                 PIC X(12).
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      ******************************************************************
+      *    WORK AREAS FOR THE PRINTED WARRANTY EXPIRATION REPORT
+       01  RPT-PAGENO                      PIC 99          VALUE 0.
+       01  RPT-LINECNT                     PIC 99          VALUE 0.
+       01  RPT-LINESPERPAGE                PIC 99          VALUE 20.
+      *    PAGE HEADING LINES (FIRST CHARACTER IS THE PRINTER
+      *    CARRIAGE-CONTROL CHARACTER - '1' SKIPS TO A NEW PAGE)
+       01  RPT-HEAD-1.
+           05  RPT-H1-CC                   PIC X       VALUE '1'.
+           05  FILLER                      PIC X(37)   VALUE SPACES.
+           05  FILLER            PIC X(26)
+                              VALUE 'WARRANTY EXPIRATION NOTICE'.
+           05  FILLER                      PIC X(20)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'PAGE '.
+           05  RPT-H1-PAGENO               PIC Z9.
+       01  RPT-HEAD-2.
+           05  RPT-H2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(9)    VALUE 'LAPTOP ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(8)    VALUE 'ORDER ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(20)   VALUE 'CUSTOMER NAME'.
+       01  RPT-BLANK-LINE.
+           05  RPT-BL-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(131)  VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-LAPID                 PIC X(4).
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  RPT-D-ORDERID               PIC X(4).
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  RPT-D-CUSTID                PIC X(4).
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  RPT-D-NAME                  PIC X(28).
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           PERFORM CONNECT.
+           PERFORM OPEN-WARRANTRPT.
+           PERFORM DECLARE-LAP.
+           PERFORM PROC-LAP.
+           PERFORM CLOSE-WARRANTRPT.
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       OPEN-WARRANTRPT.
+           OPEN OUTPUT WARRANTRPT-FILE.
+           MOVE 0 TO RPT-PAGENO.
+           MOVE 0 TO RPT-LINECNT.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO RPT-PAGENO.
+           MOVE RPT-PAGENO TO RPT-H1-PAGENO.
+           WRITE WARRANTRPT-REC FROM RPT-HEAD-1
+               AFTER ADVANCING PAGE.
+           WRITE WARRANTRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE WARRANTRPT-REC FROM RPT-HEAD-2
+               AFTER ADVANCING 1 LINE.
+           WRITE WARRANTRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO RPT-LINECNT.
+
+       CLOSE-WARRANTRPT.
+           CLOSE WARRANTRPT-FILE.
+
+      *    DRIVES A CURSOR OVER EVERY LAPTOP WHOSE WARRANTY HAS EXPIRED
+      *    OR EXPIRES THIS YEAR
+       DECLARE-LAP.
+           EXEC SQL
+               DECLARE LAP_CUR CURSOR FOR
+               SELECT LAPTOPID, COMPANYID, YEAR, WARRANTY
+               FROM LAPTOPS
+               WHERE WARRANTY IS NOT NULL
+               AND (YEAR + WARRANTY) <= YEAR(CURRENT DATE)
+           END-EXEC.
+
+       PROC-LAP.
+           EXEC SQL OPEN LAP_CUR END-EXEC.
+           PERFORM LOOP-LAP THRU LOOP-LAP-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE LAP_CUR END-EXEC.
+
+       LOOP-LAP.
+           EXEC SQL
+               FETCH LAP_CUR
+               INTO :PK-LAPID, :FK-COMPID, :YEAR, :WARRANTY
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-LAP-EXIT.
+           IF SQLCODE = 0
+               MOVE PK-LAPID TO FK-LAPID
+               PERFORM DECLARE-ORD
+               PERFORM PROC-ORD.
+
+       LOOP-LAP-EXIT.
+           EXIT.
+
+      *    FOR THE LAPTOP CURRENTLY HELD IN FK-LAPID, DRIVES A NESTED
+      *    CURSOR OVER EVERY ORDER IT WAS SOLD ON, THEN LOOKS UP THAT
+      *    ORDER'S OWNING CUSTOMER
+       DECLARE-ORD.
+           EXEC SQL
+               DECLARE WARORD_CUR CURSOR FOR
+               SELECT ORDERID
+               FROM LAPTOPORDERS
+               WHERE LAPTOPID = :FK-LAPID
+           END-EXEC.
+
+       PROC-ORD.
+           EXEC SQL OPEN WARORD_CUR END-EXEC.
+           PERFORM LOOP-ORD THRU LOOP-ORD-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE WARORD_CUR END-EXEC.
+
+       LOOP-ORD.
+           MOVE 0 TO ERRCTR.
+           EXEC SQL
+               FETCH WARORD_CUR
+               INTO :PK-ORDERID
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-ORD-EXIT.
+           IF SQLCODE = 0
+               PERFORM SELECT-CUST-FOR-ORD
+               IF ERRCTR = 0
+                   ADD 1 TO ROWCTR
+                   PERFORM WRITE-WARRANTY-LINE.
+
+       LOOP-ORD-EXIT.
+           EXIT.
+
+       SELECT-CUST-FOR-ORD.
+           EXEC SQL
+               SELECT CUSTOMERID
+               INTO :FK-CUSTID
+               FROM ORDERS
+               WHERE ORDERID = :PK-ORDERID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               ADD 1 TO ERRCTR
+           ELSE
+               PERFORM SELECT-CUST-NAME.
+
+       SELECT-CUST-NAME.
+           EXEC SQL
+               SELECT UPPER(FIRSTNAME), UPPER(LASTNAME)
+               INTO :FNAME-VALUE, :LNAME-VALUE
+               FROM CUSTOMERS
+               WHERE CUSTOMERID = :FK-CUSTID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               ADD 1 TO ERRCTR.
+
+       WRITE-WARRANTY-LINE.
+           IF RPT-LINECNT = 0 OR RPT-LINECNT >= RPT-LINESPERPAGE
+               PERFORM WRITE-RPT-HEADINGS.
+
+           MOVE PK-LAPID TO RPT-D-LAPID.
+           MOVE PK-ORDERID TO RPT-D-ORDERID.
+           MOVE FK-CUSTID TO RPT-D-CUSTID.
+           STRING FNAME-VALUE DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               LNAME-VALUE DELIMITED BY SPACE
+           INTO RPT-D-NAME.
+
+           WRITE WARRANTRPT-REC FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPT-LINECNT.
+
+       SHUT-DOWN.
+           DISPLAY ROWCTR ' EXPIRED/EXPIRING WARRANTY LINE(S) WERE'
+               ' PRINTED ON THE WARRANTY EXPIRATION NOTICE LIST'.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           STOP RUN.
