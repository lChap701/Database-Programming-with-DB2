@@ -1,137 +1,79 @@
-    
-       WORKING-STORAGE SECTION.
-       01  WKHOLD                  PIC X.
-       
-           EXEC SQL INCLUDE SQLCA END-EXEC. 
-       
-       01 MFSQLMESSAGETEXT  PIC X(250).  
-       
-            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-      *       EXEC SQL INCLUDE Patron END-EXEC.        
-       01  DCLEMPLOYEE.
-           03 EMPNUM                     PIC  X(6).
-           03 LASTNAME                   PIC  X(15).
-           EXEC SQL END DECLARE SECTION END-EXEC.
-       
-  
-         
-       PROCEDURE DIVISION.
-       RUN-START.
-           DISPLAY 'START'.
-           ACCEPT WKHOLD.
-           EXEC SQL 
-               WHENEVER SQLERROR perform OpenESQL-Error 
-           END-EXEC.
-           PERFORM CONNECT-TO-DATABASE.
-           PERFORM SELECT-DATA.
-           PERFORM SHUT-DOWN.
-                  
-       CONNECT-TO-DATABASE.    
-            EXEC SQL 
-                CONNECT TO SAMPLE 
-            END-EXEC.
-           
 
-       SELECT-DATA.    
-               MOVE '000320' TO  EMPNUM.
-               EXEC SQL 
-                   SELECT lastname
-                   INTO :LASTNAME
-                   FROM  Employee
-                      WHERE EMPNO = :EMPNUM
-                       
-               END-EXEC. 
-               IF SQLCODE = 0 
-                   display 'Employee ' EMPNUM ' ' LASTNAME
-               ELSE
-                   display 'Employee not found'
-                           
-               END-IF.
-          
-           
-           DISPLAY 'Press enter to continue'.
-           ACCEPT WKHOLD.
-       SHUT-DOWN.    
-               
-          
-           Display 'Program stopping '
-            ACCEPT WKHOLD.
-           Stop 'Press <CR> to terminate'
-           STOP RUN
-           .
-       OpenESQL-Error Section.
-       
-           display "SQL Error = " sqlstate " " sqlcode 
-           display MFSQLMESSAGETEXT 
-           ACCEPT WKHOLD
-           stop run
-           .
-       
-       
        WORKING-STORAGE SECTION.
        01  WKHOLD                  PIC X.
-       
-           EXEC SQL INCLUDE SQLCA END-EXEC. 
-       
-       01 MFSQLMESSAGETEXT  PIC X(250).  
-       
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
             EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-      *       EXEC SQL INCLUDE Patron END-EXEC.        
+      *       EXEC SQL INCLUDE Patron END-EXEC.
        01  DCLEMPLOYEE.
            03 EMPNUM                     PIC  X(6).
            03 LASTNAME                   PIC  X(15).
            EXEC SQL END DECLARE SECTION END-EXEC.
-       
-  
-         
+
+
+
        PROCEDURE DIVISION.
        RUN-START.
            DISPLAY 'START'.
            ACCEPT WKHOLD.
-           EXEC SQL 
-               WHENEVER SQLERROR perform OpenESQL-Error 
+           EXEC SQL
+               WHENEVER SQLERROR perform OpenESQL-Error
            END-EXEC.
            PERFORM CONNECT-TO-DATABASE.
            PERFORM SELECT-DATA.
            PERFORM SHUT-DOWN.
-                  
-       CONNECT-TO-DATABASE.    
-            EXEC SQL 
-                CONNECT TO SAMPLE 
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT-TO-DATABASE.
+            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+            EXEC SQL
+                CONNECT TO SAMPLE
             END-EXEC.
-           
+            IF SQLCODE NOT = 0
+                DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+                DISPLAY 'SQLCODE: ' SQLCODE
+                STOP RUN.
+            EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
 
-       SELECT-DATA.    
-               MOVE '000320' TO  EMPNUM.
-               EXEC SQL 
+
+       SELECT-DATA.
+               DISPLAY 'ENTER A 6 DIGIT EMPLOYEE NUMBER: '.
+               ACCEPT EMPNUM.
+               EXEC SQL
                    SELECT lastname
                    INTO :LASTNAME
                    FROM  Employee
                       WHERE EMPNO = :EMPNUM
-                       
-               END-EXEC. 
-               IF SQLCODE = 0 
+
+               END-EXEC.
+               IF SQLCODE = 0
                    display 'Employee ' EMPNUM ' ' LASTNAME
                ELSE
                    display 'Employee not found'
-                           
+
                END-IF.
-          
-           
+
+
            DISPLAY 'Press enter to continue'.
            ACCEPT WKHOLD.
-       SHUT-DOWN.    
-               
-          
+       SHUT-DOWN.
+
+
            Display 'Program stopping '
             ACCEPT WKHOLD.
            Stop 'Press <CR> to terminate'
            STOP RUN
            .
        OpenESQL-Error Section.
-       
-           display "SQL Error = " sqlstate " " sqlcode 
-           display MFSQLMESSAGETEXT 
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
            ACCEPT WKHOLD
            stop run
-           .
\ No newline at end of file
+           .
