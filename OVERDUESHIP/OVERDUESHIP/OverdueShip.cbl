@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVERDUESHIP.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    BATCH REPORT - SCANS ORDERS FOR ROWS WHERE SHIPDATE OR
+      *    ARRIVALDATE IS STILL NULL AND LISTS THE ONES THAT HAVE BEEN
+      *    PENDING MORE THAN RPT-THRESHOLD DAYS SO STUCK SHIPMENTS CAN
+      *    BE CHASED DOWN PROACTIVELY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRINT FILE FOR THE OVERDUE SHIPMENT REPORT
+           SELECT OVERDUERPT-FILE ASSIGN TO OVERDUERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERDUERPT-FILE.
+       01  OVERDUERPT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    NUMBER OF DAYS AN ORDER CAN SIT WITHOUT A SHIPDATE OR
+      *    ARRIVALDATE BEFORE IT SHOWS UP ON THIS REPORT
+       01  RPT-THRESHOLD                   PIC S9(4)   COMP VALUE 5.
+      *    COUNTERS
+       01  ROWCTR                          PIC 99          VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *************************ORDERS TABLE*****************************
+       01  PK-ORDERID                      PIC X(4).
+       01  FK-CUSTID                       PIC X(4).
+       01  ORDERDATE                       PIC X(10).
+      *    DAYS(CURRENT DATE) - DAYS(ORDERDATE), COMPUTED BY DB2
+       01  RPT-DAYSPENDING                 PIC S9(4)       COMP.
+      *    THE THRESHOLD, PASSED IN AS A PARAMETER MARKER SO THE
+      *    WHERE CLAUSE DOESN'T HARDCODE THE CUTOFF
+       01  FK-THRESHOLD                    PIC S9(4)       COMP.
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      ******************************************************************
+      *    WORK AREAS FOR THE PRINTED OVERDUE SHIPMENT REPORT
+       01  RPT-PAGENO                      PIC 99          VALUE 0.
+       01  RPT-LINECNT                     PIC 99          VALUE 0.
+       01  RPT-LINESPERPAGE                PIC 99          VALUE 20.
+      *    PAGE HEADING LINES (FIRST CHARACTER IS THE PRINTER
+      *    CARRIAGE-CONTROL CHARACTER - '1' SKIPS TO A NEW PAGE)
+       01  RPT-HEAD-1.
+           05  RPT-H1-CC                   PIC X       VALUE '1'.
+           05  FILLER                      PIC X(38)   VALUE SPACES.
+           05  FILLER            PIC X(24)
+                              VALUE 'OVERDUE SHIPMENT MONITOR'.
+           05  FILLER                      PIC X(21)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'PAGE '.
+           05  RPT-H1-PAGENO               PIC Z9.
+       01  RPT-HEAD-2.
+           05  RPT-H2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(8)    VALUE 'ORDER ID'.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                 PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER                      PIC X(5)    VALUE SPACES.
+           05  FILLER                 PIC X(10)   VALUE 'ORDER DATE'.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                 PIC X(12)   VALUE 'DAYS PENDING'.
+       01  RPT-BLANK-LINE.
+           05  RPT-BL-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(131)  VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-ORDERID               PIC X(4).
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  RPT-D-CUSTID                PIC X(4).
+           05  FILLER                      PIC X(12)   VALUE SPACES.
+           05  RPT-D-ORDERDATE             PIC X(10).
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  RPT-D-DAYSPENDING           PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           MOVE RPT-THRESHOLD TO FK-THRESHOLD.
+           PERFORM CONNECT.
+           PERFORM OPEN-OVERDUERPT.
+           PERFORM DECLARE-ORD.
+           PERFORM PROC-ORD.
+           PERFORM CLOSE-OVERDUERPT.
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       OPEN-OVERDUERPT.
+           OPEN OUTPUT OVERDUERPT-FILE.
+           MOVE 0 TO RPT-PAGENO.
+           MOVE 0 TO RPT-LINECNT.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO RPT-PAGENO.
+           MOVE RPT-PAGENO TO RPT-H1-PAGENO.
+           WRITE OVERDUERPT-REC FROM RPT-HEAD-1
+               AFTER ADVANCING PAGE.
+           WRITE OVERDUERPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE OVERDUERPT-REC FROM RPT-HEAD-2
+               AFTER ADVANCING 1 LINE.
+           WRITE OVERDUERPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO RPT-LINECNT.
+
+       CLOSE-OVERDUERPT.
+           CLOSE OVERDUERPT-FILE.
+
+      *    DRIVES A CURSOR OVER EVERY ORDER THAT IS STILL WAITING ON A
+      *    SHIPDATE OR AN ARRIVALDATE AND HAS BEEN SINCE BEFORE THE
+      *    THRESHOLD, LETTING DB2'S DAYS() FUNCTION DO THE DATE MATH
+       DECLARE-ORD.
+           EXEC SQL
+               DECLARE OVERDUE_CUR CURSOR FOR
+               SELECT ORDERID, CUSTOMERID, ORDERDATE,
+                   (DAYS(CURRENT DATE) - DAYS(ORDERDATE))
+               FROM ORDERS
+               WHERE (SHIPPEDDATE IS NULL OR ARRIVALDATE IS NULL)
+               AND (DAYS(CURRENT DATE) - DAYS(ORDERDATE))
+                   > :FK-THRESHOLD
+               ORDER BY ORDERDATE
+           END-EXEC.
+
+       PROC-ORD.
+           EXEC SQL OPEN OVERDUE_CUR END-EXEC.
+           PERFORM LOOP-ORD THRU LOOP-ORD-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE OVERDUE_CUR END-EXEC.
+
+       LOOP-ORD.
+           EXEC SQL
+               FETCH OVERDUE_CUR
+               INTO :PK-ORDERID, :FK-CUSTID, :ORDERDATE,
+                   :RPT-DAYSPENDING
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-ORD-EXIT.
+           IF SQLCODE = 0
+               ADD 1 TO ROWCTR
+               PERFORM WRITE-OVERDUE-LINE.
+
+       LOOP-ORD-EXIT.
+           EXIT.
+
+       WRITE-OVERDUE-LINE.
+           IF RPT-LINECNT = 0 OR RPT-LINECNT >= RPT-LINESPERPAGE
+               PERFORM WRITE-RPT-HEADINGS.
+
+           MOVE PK-ORDERID TO RPT-D-ORDERID.
+           MOVE FK-CUSTID TO RPT-D-CUSTID.
+           MOVE ORDERDATE TO RPT-D-ORDERDATE.
+           MOVE RPT-DAYSPENDING TO RPT-D-DAYSPENDING.
+
+           WRITE OVERDUERPT-REC FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPT-LINECNT.
+
+       SHUT-DOWN.
+           DISPLAY ROWCTR ' OVERDUE ORDER(S) WERE PRINTED ON THE'
+               ' OVERDUE SHIPMENT REPORT'.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           STOP RUN.
