@@ -123,10 +123,20 @@
            PERFORM SELECT-DATA.
            PERFORM SHUT-DOWN.
                   
-       CONNECT-TO-DATABASE.    
-            EXEC SQL 
-                CONNECT TO SAMPLE 
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT-TO-DATABASE.
+            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+            EXEC SQL
+                CONNECT TO SAMPLE
             END-EXEC.
+            IF SQLCODE NOT = 0
+                DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+                DISPLAY 'SQLCODE: ' SQLCODE
+                STOP RUN.
+            EXEC SQL WHENEVER SQLERROR PERFORM OpenESQL-Error END-EXEC.
            
        SELECT-DATA.    
            MOVE '1000' TO PK-CUSTID.
