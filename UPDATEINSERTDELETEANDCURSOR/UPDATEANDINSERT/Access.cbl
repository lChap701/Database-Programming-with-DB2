@@ -1,3 +1,26 @@
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRINT FILE FOR THE END-OF-DAY LAPTOP ORDERS REPORT
+           SELECT LAPORDRPT-FILE ASSIGN TO LAPORDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    CHECKPOINT/RESTART FILE FOR THE LAPTOPORDERS CURSOR LOOP -
+      *    HOLDS THE LAST-PROCESSED ORDERID/LAPTOPID KEY SO A BIG
+      *    OVERNIGHT RUN CAN RESUME WITHOUT REPROCESSING EVERY ROW
+      *    FROM THE BEGINNING AFTER AN ABEND
+           SELECT LAPORDCKPT-FILE ASSIGN TO LAPORDCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LAPORDCKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAPORDRPT-FILE.
+       01  LAPORDRPT-REC                   PIC X(132).
+       FD  LAPORDCKPT-FILE.
+       01  LAPORDCKPT-REC.
+           03  CKPT-ORDERID                PIC X(4).
+           03  CKPT-LAPID                  PIC X(4).
+
        WORKING-STORAGE SECTION.
       *    REPRESENTS THE ENTER KEY
        01  WKHOLD                          PIC X.
@@ -10,16 +33,84 @@
        01  WKSTOR                          PIC X(5).
        01  WKRAM                           PIC X(5).
        01  WKWAR                           PIC X.
+       01  WKQTYENTRY                      PIC X(3).
+       01  WKDEALSENTRY                    PIC X(4).
+      *    HOLDS THE LAPTOP'S CURRENT PRICE WHILE ORDERCOST IS BEING
+      *    COMPUTED FOR A NEW LAPTOPORDERS LINE ITEM
+       01  WKLAPPRICE                      PIC S9(6)V99    COMP-3
+                                                            VALUE 0.
+      *    CONFIGURABLE GHZ BREAKPOINTS CLASSIFY-CPU-TIER COMPARES
+      *    CPU-GHZ AGAINST - BELOW THE LOW BREAK IS "BUDGET", AT OR
+      *    ABOVE THE HIGH BREAK IS "HIGH-PERFORMANCE", AND EVERYTHING
+      *    IN BETWEEN IS "MID-RANGE"
+       01  CPU-TIER-LOW-BREAK              PIC S9(3)V99    COMP-3
+                                                            VALUE 2.00.
+       01  CPU-TIER-HIGH-BREAK             PIC S9(3)V99    COMP-3
+                                                            VALUE 3.50.
+      *    HOLDS THE NEXT ORDERID TO BE GENERATED FOR INSERT-ROW-ORD
+       01  WKNEXTORDERID                   PIC 9(4)        VALUE 0.
+      *    NULLABLE INDICATOR FOR THE MAX(ORDERID) LOOKUP - NEGATIVE
+      *    MEANS THE TABLE WAS EMPTY AND MAX(ORDERID) CAME BACK NULL
+       01  NL-MAXORDERID                    PIC S9(4)       COMP.
+      *    HOLDS THE NEXT CUSTOMERID TO BE GENERATED FOR INSERT-ROW-
+      *    CUST
+       01  WKNEXTCUSTID                     PIC 9(4)        VALUE 0.
+      *    NULLABLE INDICATOR FOR THE MAX(CUSTOMERID) LOOKUP - NEGATIVE
+      *    MEANS THE TABLE WAS EMPTY AND MAX(CUSTOMERID) CAME BACK NULL
+       01  NL-MAXCUSTID                     PIC S9(4)       COMP.
+      *    HOLDS THE NUMERIC ENTRIES FOR UNIT NUMBER AND ZIP CODE
+      *    BEFORE THEY ARE CONVERTED WITH FUNCTION NUMVAL
+       01  WKUNITNUMENTRY                   PIC X(9).
+       01  WKZIPENTRY                       PIC X(9).
+      *    HOLDS THE NEXT LAPTOPID TO BE GENERATED FOR INSERT-ROW-LAP
+       01  WKNEXTLAPID                      PIC 9(4)        VALUE 0.
+      *    NULLABLE INDICATOR FOR THE MAX(LAPTOPID) LOOKUP - NEGATIVE
+      *    MEANS THE TABLE WAS EMPTY AND MAX(LAPTOPID) CAME BACK NULL
+       01  NL-MAXLAPID                      PIC S9(4)       COMP.
+      *    HOLDS THE NUMERIC ENTRIES FOR PURCHASE YEAR AND PRICE
+      *    BEFORE THEY ARE CONVERTED WITH FUNCTION NUMVAL
+       01  WKYYYYENTRY                      PIC X(9).
+       01  WKPRICEENTRY                     PIC X(9).
+      *    HOLDS THE NUMERIC ENTRY FOR STOCK QUANTITY ON HAND BEFORE IT
+      *    IS CONVERTED WITH FUNCTION NUMVAL
+       01  WKSTOCKENTRY                     PIC X(9).
+      *    HOLDS THE EXPECTED ORDERCOST RECOMPUTED FROM PRICE, QTY AND
+      *    DEALS WHILE RECONCILE-ORDERCOST IS CHECKING A LAPTOPORDERS
+      *    ROW
+       01  WKEXPECTEDCOST                  PIC S9(9)V99    COMP-3
+                                                            VALUE 0.
       *    CHARACTER COUNT VARIABLES USED FOR TALLYING
        01  SPACES-CNT                      PIC 9           VALUE 0.
        01  HYPHEN-CNT                      PIC 9           VALUE 0.
-       01  DEC-CNT                         PIC 9           VALUE 0. 
+       01  DEC-CNT                         PIC 9           VALUE 0.
+       01  AT-CNT                          PIC 9           VALUE 0.
       *    USED TO CALCULATE LENGTH FOR VARCHAR VARIABLES
        01  L                               PIC S9(9)       VALUE 0 COMP.
       *    COUNTERS
        01  ERRCTR                          PIC 9           VALUE 0.
        01  UPDATECTR                       PIC 9           VALUE 0.
        01  ROWCTR                          PIC 99          VALUE 0.
+      *    COUNTS LAPTOPORDERS ROWS WHERE ORDERCOST DOESN'T RECONCILE
+      *    TO PRICE * QTY * (1 - DEALS)
+       01  RECONCTR                        PIC 99          VALUE 0.
+      *    COUNTS ORDERS ROWS WHERE SHIPFEE DOESN'T RECONCILE TO THE
+      *    SUM OF THAT ORDER'S LAPTOPORDERS.ORDERCOST
+       01  SHIPFEERECONCTR                 PIC 99          VALUE 0.
+      *    HOLDS THE SUM OF LAPTOPORDERS.ORDERCOST FOR THE ORDER
+      *    CURRENTLY BEING RECONCILED BY RECONCILE-SHIPFEE
+       01  WKSHIPFEESUM                    PIC S9(9)V99    COMP-3
+                                                            VALUE 0.
+       01  NL-SHIPFEESUM                   PIC S9(4)       COMP.
+      *    FILE STATUS KEY FOR THE LAPORDCKPT RESTART FILE
+       01  LAPORDCKPT-STATUS               PIC X(2)        VALUE '00'.
+      *    COUNTS LAPTOPORDERS ROWS PROCESSED SINCE THE LAST CHECKPOINT
+      *    WAS WRITTEN
+       01  CKPTROWCTR                      PIC S9(9)       VALUE 0
+                                                            COMP.
+      *    HOW OFTEN (IN ROWS) THE LAPTOPORDERS LOOP WRITES A NEW
+      *    CHECKPOINT RECORD
+       01  CKPT-INTERVAL                   PIC S9(9)       VALUE 100
+                                                            COMP.
        01  WKLEN1                          PIC 9           COMP-4.
        01  WKSPACECNT1                     PIC 9           VALUE 0.
        01  WKSTARTPOS1                     PIC 9           VALUE 0.
@@ -31,6 +122,21 @@
        01  SELECTERR-SW                    PIC X           VALUE 'N'.
        01  DECINVAL-SW                     PIC X           VALUE 'N'.
        01  CPUINVAL-SW                     PIC X           VALUE 'N'.
+      *    SET WHEN CHANGE-PHONE ACTUALLY CHANGES PHONE, SO UPDATE-COMP
+      *    ONLY WRITES A COMPANYAUDIT ROW FOR A REAL PHONE CHANGE, NOT
+      *    WHENEVER ADDR OR EMAILADDR ALONE GETS UPDATED
+       01  PHONE-CHANGED-SW                PIC X           VALUE 'N'.
+      *    SET WHEN CHANGE-PRICE ACTUALLY CHANGES PRICE, SO UPDATE-LAP
+      *    ONLY WRITES A PRICEHISTORY ROW FOR A REAL PRICE CHANGE
+       01  PRICE-CHANGED-SW                PIC X           VALUE 'N'.
+      *    SET WHEN THE CUSTOMER SELECT-CUST-DELETE JUST LOOKED UP
+      *    STILL HAS ROWS IN ORDERS, SO DELETE-ROW-CUST CAN WARN THE
+      *    OPERATOR BEFORE THE DELETE IS CONFIRMED
+       01  CUSTHASORDERS-SW                PIC X           VALUE 'N'.
+      *    SET WHEN THE ORDER SELECT-ORD-DELETE JUST LOOKED UP STILL
+      *    HAS ROWS IN LAPTOPORDERS, SO DELETE-ROW-ORD CAN WARN THE
+      *    OPERATOR BEFORE THE DELETE IS CONFIRMED
+       01  ORDHASLAPORDERS-SW              PIC X           VALUE 'N'.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
        01  MFSQLMESSAGETEXT                PIC X(250).
@@ -47,6 +153,9 @@
       *************************INT VARIABLES****************************
            03  UNITNUM                     PIC S9(9)       COMP.
            03  ZIP                         PIC S9(9)       COMP.
+      *    HOLDS THE COUNT OF ORDERS ROWS STILL OWNED BY PK-CUSTID,
+      *    CHECKED BY SELECT-CUST-DELETE BEFORE DELETE-CUST RUNS
+           03  CUSTORDCNT                  PIC S9(9)       COMP.
       ***********************NULLABLE VARIABLE**************************
            03  NL-EMAIL                    PIC S9(4)       COMP.
       ***********************VARCHAR VARIABLES**************************
@@ -77,6 +186,11 @@
       ***********************CHAR VARIABLES*****************************
            03  PK-ORDERID                  PIC X(4).
            03  FK-CUSTID                   PIC X(4).
+      ************************INT VARIABLE******************************
+      *    HOLDS THE COUNT OF LAPTOPORDERS ROWS STILL OWNED BY
+      *    PK-ORDERID, CHECKED BY SELECT-ORD-DELETE BEFORE DELETE-ORD
+      *    RUNS
+           03  ORDLAPORDCNT                PIC S9(9)       COMP.
       ***********************DATE VARIABLES*****************************
            03  ORDERDATE                   PIC X(10).
            03  SHIPDATE                    PIC X(10).
@@ -121,6 +235,10 @@
        01  PHONE.
            49  PHONE-LENG                  PIC S9(4)       COMP.
            49  PHONE-VALUE                 PIC X(16).
+      *    HOLDS COMPANY.PHONE AS IT WAS BEFORE CHANGE-PHONE OVERWRITES
+      *    PHONE-VALUE, SO THE OLD/NEW PAIR CAN BE WRITTEN TO
+      *    COMPANYAUDIT
+       01  OLDPHONE-VALUE                  PIC X(16).
       ******************************************************************
 
       ************************LAPTOPS TABLE*****************************
@@ -133,16 +251,26 @@
       ************************INT VARIABLES*****************************
            03  YEAR                        PIC S9(9)       COMP.
            03  WARRANTY                    PIC S9(9)       COMP.
+      *    ON-HAND STOCK, CHECKED AGAINST LAPTOPORDERS.QUANTITY BEFORE
+      *    AN ORDER LINE ITEM IS ACCEPTED AND DECREMENTED WHEN IT IS
+           03  STOCKQTY                    PIC S9(9)       COMP.
       ************************DEC VARIABLES*****************************
            03  STORAGE                     PIC S9(3)V9     COMP-3.
            03  RAM                         PIC S9(3)V9     COMP-3.
            03  PRICE                       PIC S9(6)V99    COMP-3.
+      *    HOLDS LAPTOPS.PRICE AS IT WAS BEFORE CHANGE-PRICE OVERWRITES
+      *    PRICE, SO THE OLD/NEW PAIR CAN BE WRITTEN TO PRICEHISTORY
+           03  OLDPRICE                    PIC S9(6)V99    COMP-3.
       *********************NULLABLE VARIABLES***************************
            03  NL-OS                       PIC S9(4)       COMP.
            03  NL-STORAGE                  PIC S9(4)       COMP.
            03  NL-CPU                      PIC S9(4)       COMP.
            03  NL-RAM                      PIC S9(4)       COMP.
            03  NL-WARRANTY                 PIC S9(4)       COMP.
+      *    HOLDS THE COUNT RETURNED WHEN CHECKING THAT OS-VALUE
+      *    MATCHES AN APPROVED OSCATALOG ENTRY BEFORE A LAPTOP IS
+      *    INSERTED WITH IT
+           03  OSCATCNT                    PIC S9(9)       COMP.
       **********************VARCHAR VARIABLES***************************
        01  LAPNAME.
            49  LAPNAME-LENG                PIC S9(4)       COMP.
@@ -223,7 +351,13 @@
            05  WKWORD-2                    PIC X(20).
            05  WKHZ                        PIC X(20).
            05  WKHZ-1                      PIC X(6).
-           05  WKHZ-2                      PIC X(2). 
+           05  WKHZ-2                      PIC X(2).
+      *    HOLDS THE NUMERIC GHZ FIGURE PARSED OUT OF CPU-VALUE FOR
+      *    CLASSIFY-CPU-TIER
+           05  CPU-GHZ                     PIC S9(3)V99    COMP-3.
+      *    HOLDS THE PERFORMANCE TIER CLASSIFY-CPU-TIER TAGS THE
+      *    LAPTOP'S CPU WITH
+           05  CPU-TIER                    PIC X(17).
            05  O-PRICE        			   PIC $$$$,$$$.99.
            05  O-WARRANTY				   PIC 9.
            05  O-QTY     				   PIC ZZ9.
@@ -240,6 +374,59 @@
            05  O-DEALS					   PIC 99.
            05  O-ROWCTR                    PIC Z9.
 
+      *    WORK AREAS FOR THE PRINTED LAPTOP ORDERS REPORT
+       01  RPT-CTRS.
+           05  RPT-PAGENO                  PIC 99      VALUE 0.
+           05  RPT-LINECNT                 PIC 99      VALUE 0.
+           05  RPT-LINESPERPAGE            PIC 99      VALUE 20.
+       01  RPT-GRANDTOTAL                  PIC S9(9)V99 COMP-3
+                                                         VALUE 0.
+       01  O-RPT-GRANDTOTAL                PIC $$$$,$$$,$$$.99.
+      *    PAGE HEADING LINES (FIRST CHARACTER IS THE PRINTER
+      *    CARRIAGE-CONTROL CHARACTER - '1' SKIPS TO A NEW PAGE)
+       01  RPT-HEAD-1.
+           05  RPT-H1-CC                   PIC X       VALUE '1'.
+           05  FILLER                      PIC X(40)   VALUE SPACES.
+           05  FILLER                      PIC X(26)
+                                     VALUE 'DAILY LAPTOP ORDERS REPORT'.
+           05  FILLER                      PIC X(20)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'PAGE '.
+           05  RPT-H1-PAGENO               PIC Z9.
+       01  RPT-HEAD-2.
+           05  RPT-H2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(8)    VALUE 'ORDER ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(9)    VALUE 'LAPTOP ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(3)    VALUE 'QTY'.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                 PIC X(10)   VALUE 'ORDER COST'.
+           05  FILLER                      PIC X(7)    VALUE SPACES.
+           05  FILLER                      PIC X(4)    VALUE 'DEAL'.
+       01  RPT-BLANK-LINE.
+           05  RPT-BL-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(131)  VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-ORDERID               PIC X(4).
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  RPT-D-LAPID                 PIC X(4).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-D-QTY                   PIC ZZ9.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-D-ORDERCOST             PIC $$$$,$$$,$$$.99.
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  RPT-D-DEAL                  PIC X(6).
+       01  RPT-TOTAL-LINE.
+           05  RPT-T-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(22)
+                                  VALUE 'GRAND TOTAL ORDERCOST:'.
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RPT-T-GRANDTOTAL            PIC $$$$,$$$,$$$.99.
+
        PROCEDURE DIVISION.
        RUN-START.
            DISPLAY 'WELCOME, PRESS ENTER TO CONTINUE'.
@@ -248,47 +435,227 @@
                WHENEVER SQLERROR PERFORM OPENESQL-ERROR
            END-EXEC.
            PERFORM CONNECT.
-      *    PERFORM SELECT-OPTION.
+           PERFORM SELECT-OPTION.
            PERFORM LAPORD-CURSOR.
+           PERFORM RECONCILE-ORDERCOST.
+           PERFORM RECONCILE-SHIPFEE.
+
+           IF WKOP = '1'
+               PERFORM DELETE-ROW-CUST
+               PERFORM INSERT-ROW-ORD
+               PERFORM UPDATE-COMP
+           ELSE
+               IF WKOP = '2'
+                   PERFORM DELETE-ROW-ORD
+                   PERFORM INSERT-ROW-LAPORD
+                   PERFORM UPDATE-LAP-OP
+               ELSE
+                   IF WKOP = '3'
+                       PERFORM INSERT-ROW-CUST
+                   ELSE
+                       IF WKOP = '4'
+                           PERFORM INSERT-ROW-LAP
+                       ELSE
+                           DISPLAY 'INVALID OPTION, PRESS ENTER'
+                               ' TO CONTINUE'
+                           ADD 1 TO ERRCTR
+                           ACCEPT WKHOLD.
 
-      *    IF WKOP = '1'
-      *        PERFORM DELETE-ROW-CUST
-      *        PERFORM INSERT-ROW-ORD
-      *        PERFORM UPDATE-COMP
-      *    ELSE
-      *        IF WKOP = '2'
-      *            PERFORM DELETE-ROW-ORD
-      *            PERFORM INSERT-ROW-LAPORD
-      *            PERFORM UPDATE-LAP-OP
-      *        ELSE
-      *            DISPLAY 'INVALID OPTION, PRESS ENTER TO CONTINUE'
-      *            ADD 1 TO ERRCTR
-      *            ACCEPT WKHOLD.
-
-      *    IF ERRCTR = 0
-      *        PERFORM SAVE-CHANGES.
+           IF ERRCTR = 0
+               PERFORM SAVE-CHANGES.
 
            PERFORM SHUT-DOWN.
 
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
        CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
            EXEC SQL
                CONNECT TO SAMPLE
            END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
 
        LAPORD-CURSOR.
+           PERFORM OPEN-LAPORDRPT.
            PERFORM DECLARE.
            PERFORM PROC.
+           PERFORM WRITE-RPT-GRANDTOTAL.
+           PERFORM CLOSE-LAPORDRPT.
            MOVE ROWCTR TO O-ROWCTR.
-           DISPLAY O-ROWCTR ' ROW(S) WERE FOUND'.
+           DISPLAY O-ROWCTR ' ROW(S) WERE PRINTED ON THE LAPTOP ORDERS'
+               ' REPORT'.
+           DISPLAY 'PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+
+       OPEN-LAPORDRPT.
+           OPEN OUTPUT LAPORDRPT-FILE.
+           MOVE 0 TO RPT-PAGENO.
+           MOVE 0 TO RPT-LINECNT.
+           MOVE 0 TO RPT-GRANDTOTAL.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO RPT-PAGENO.
+           MOVE RPT-PAGENO TO RPT-H1-PAGENO.
+           WRITE LAPORDRPT-REC FROM RPT-HEAD-1
+               AFTER ADVANCING PAGE.
+           WRITE LAPORDRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE LAPORDRPT-REC FROM RPT-HEAD-2
+               AFTER ADVANCING 1 LINE.
+           WRITE LAPORDRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO RPT-LINECNT.
+
+       WRITE-RPT-GRANDTOTAL.
+           MOVE RPT-GRANDTOTAL TO RPT-T-GRANDTOTAL.
+           WRITE LAPORDRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE LAPORDRPT-REC FROM RPT-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       CLOSE-LAPORDRPT.
+           CLOSE LAPORDRPT-FILE.
+
+      *    RECOMPUTES EXPECTED ORDERCOST FOR EVERY LAPTOPORDERS ROW
+      *    FROM LAPTOPS.PRICE, QUANTITY AND DEALS, AND FLAGS ANY ROW
+      *    WHERE THE STORED ORDERCOST DOESN'T MATCH, SINCE THAT'S THE
+      *    KIND OF SILENT PRICING ERROR THAT ONLY SHOWS UP WHEN
+      *    FINANCE CAN'T TIE OUT REVENUE
+       RECONCILE-ORDERCOST.
+           DISPLAY
+           'RECONCILING LAPTOPORDERS.ORDERCOST AGAINST PRICE/QTY/DEALS'.
+           MOVE 0 TO RECONCTR.
+           PERFORM DECLARE-RECON.
+           PERFORM PROC-RECON.
+           DISPLAY RECONCTR ' MISMATCHED ORDERCOST ROW(S) WERE FOUND'.
+           DISPLAY 'PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+
+       DECLARE-RECON.
+           EXEC SQL
+               DECLARE RECON_CUR CURSOR FOR
+               SELECT ORDERID, LAPTOPID, QUANTITY, ORDERCOST, DEALS
+               FROM LAPTOPORDERS
+           END-EXEC.
+
+       PROC-RECON.
+           EXEC SQL OPEN RECON_CUR END-EXEC.
+           PERFORM LOOP-RECON THRU LOOP-RECON-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE RECON_CUR END-EXEC.
+
+       LOOP-RECON.
+           EXEC SQL
+               FETCH RECON_CUR
+               INTO :FK-ORDERID, :FK-LAPID, :QTY, :ORDERCOST,
+               :DEALS :NL-DEALS
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-RECON-EXIT.
+           IF SQLCODE = 0
+               PERFORM SELECT-LAP-FOR-RECON
+               PERFORM CALC-EXPECTED-ORDERCOST
+               PERFORM COMPARE-ORDERCOST.
+
+       LOOP-RECON-EXIT.
+           EXIT.
+
+       SELECT-LAP-FOR-RECON.
+           EXEC SQL
+               SELECT PRICE
+               INTO :WKLAPPRICE
+               FROM LAPTOPS
+               WHERE LAPTOPID = :FK-LAPID
+           END-EXEC.
+
+       CALC-EXPECTED-ORDERCOST.
+           IF NL-DEALS = 0
+               COMPUTE WKEXPECTEDCOST ROUNDED =
+                   WKLAPPRICE * QTY * (1 - DEALS)
+           ELSE
+               COMPUTE WKEXPECTEDCOST ROUNDED = WKLAPPRICE * QTY.
+
+       COMPARE-ORDERCOST.
+           IF ORDERCOST NOT = WKEXPECTEDCOST
+               ADD 1 TO RECONCTR
+               DISPLAY 'ORDER ' FK-ORDERID ' LAPTOP ' FK-LAPID
+                   ' ORDERCOST MISMATCH - STORED: ' ORDERCOST
+                   ' EXPECTED: ' WKEXPECTEDCOST.
+
+      *    SUMS LAPTOPORDERS.ORDERCOST PER ORDER AND FLAGS ANY ORDER
+      *    WHERE ORDERS.SHIPFEE DOESN'T MATCH THAT TOTAL, SINCE
+      *    NOBODY'S EVER CROSS-CHECKED THE TWO
+       RECONCILE-SHIPFEE.
+           DISPLAY 'RECONCILING ORDERS.SHIPFEE AGAINST SUM OF'
+               ' LAPTOPORDERS.ORDERCOST'.
+           MOVE 0 TO SHIPFEERECONCTR.
+           PERFORM DECLARE-SHIPRECON.
+           PERFORM PROC-SHIPRECON.
+           DISPLAY SHIPFEERECONCTR
+               ' MISMATCHED SHIPFEE ORDER(S) WERE FOUND'.
            DISPLAY 'PRESS ENTER TO CONTINUE'.
            ACCEPT WKHOLD.
 
+       DECLARE-SHIPRECON.
+           EXEC SQL
+               DECLARE SHIPRECON_CUR CURSOR FOR
+               SELECT ORDERID, SHIPFEE
+               FROM ORDERS
+           END-EXEC.
+
+       PROC-SHIPRECON.
+           EXEC SQL OPEN SHIPRECON_CUR END-EXEC.
+           PERFORM LOOP-SHIPRECON THRU LOOP-SHIPRECON-EXIT
+               UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE SHIPRECON_CUR END-EXEC.
+
+       LOOP-SHIPRECON.
+           EXEC SQL
+               FETCH SHIPRECON_CUR
+               INTO :PK-ORDERID, :SHIPFEE
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-SHIPRECON-EXIT.
+           IF SQLCODE = 0
+               PERFORM SUM-LAPORD-FOR-SHIPRECON
+               PERFORM COMPARE-SHIPFEE.
+
+       LOOP-SHIPRECON-EXIT.
+           EXIT.
+
+       SUM-LAPORD-FOR-SHIPRECON.
+           EXEC SQL
+               SELECT SUM(ORDERCOST)
+               INTO :WKSHIPFEESUM :NL-SHIPFEESUM
+               FROM LAPTOPORDERS
+               WHERE ORDERID = :PK-ORDERID
+           END-EXEC.
+           IF NL-SHIPFEESUM < 0
+               MOVE 0 TO WKSHIPFEESUM.
+
+       COMPARE-SHIPFEE.
+           IF SHIPFEE NOT = WKSHIPFEESUM
+               ADD 1 TO SHIPFEERECONCTR
+               DISPLAY 'ORDER ' PK-ORDERID ' SHIPFEE MISMATCH -'
+                   ' RECORDED: ' SHIPFEE ' LAPTOPORDERS TOTAL: '
+                   WKSHIPFEESUM.
+
        DECLARE.
            PERFORM PRESELECT-PROCESSING.
+      *    THE WHERE CLAUSE SKIPS EVERY ROW AT OR BEFORE THE LAST
+      *    CHECKPOINTED KEY SO A RESUMED RUN DOESN'T REPROCESS ROWS
+      *    ALREADY HANDLED ON A PRIOR, ABENDED RUN
            EXEC SQL
                DECLARE LAPORD_CUR CURSOR FOR
                SELECT ORDERID, LAPTOPID, QUANTITY, ORDERCOST, DEALS
                FROM LAPTOPORDERS
+               WHERE ORDERID > :CKPT-ORDERID
+                  OR (ORDERID = :CKPT-ORDERID
+                      AND LAPTOPID > :CKPT-LAPID)
+               ORDER BY ORDERID, LAPTOPID
            END-EXEC.
 
        PRESELECT-PROCESSING.
@@ -296,9 +663,12 @@
            MOVE 0 TO NL-DEALS.
 
        PROC.
+           PERFORM READ-LAPORD-CKPT.
+           MOVE 0 TO CKPTROWCTR.
            EXEC SQL OPEN LAPORD_CUR END-EXEC.
            PERFORM LOOP THRU LOOP-EXIT UNTIL SQLCODE = 100.
            EXEC SQL CLOSE LAPORD_CUR END-EXEC.
+           PERFORM RESET-LAPORD-CKPT.
 
        LOOP.
            EXEC SQL
@@ -310,65 +680,80 @@
            IF SQLCODE = 0
       *    ADDS 1 TO ROWCTR FOR EACH ROW THAT IS FOUND
                ADD 1 TO ROWCTR
-               PERFORM DISPLAY-LAPORD.
+               PERFORM WRITE-LAPORD-LINE
+               ADD 1 TO CKPTROWCTR
+               IF CKPTROWCTR >= CKPT-INTERVAL
+                   PERFORM WRITE-LAPORD-CKPT
+                   MOVE 0 TO CKPTROWCTR
+               END-IF.
 
        LOOP-EXIT.
            EXIT.
 
-       DISPLAY-LAPORD.
-           MOVE QTY TO O-QTY.
-           MOVE ORDERCOST TO O-ORDERCOST.
-
-      *    USED TO TRIM SPACES IN O-QTY
-           MOVE 0 TO WKSPACECNT1.
-      *    REVERSE() FUNCTION IS USED TO COUNT THE SPACES 
-           INSPECT FUNCTION REVERSE(O-QTY)
-               TALLYING WKSPACECNT1 FOR ALL ' '.
-      *    GETS THE THE TRIMMED LENGTH OF O-QTY
-           SUBTRACT WKSPACECNT1 FROM LENGTH OF O-QTY GIVING WKLEN1.
-
-      *    USED TO TRIM SPACES IN O-ORDERCOST
-           MOVE 0 TO WKSPACECNT2.
-      *    REVERSE() FUNCTION IS USED TO COUNT THE SPACES
-           INSPECT FUNCTION REVERSE(O-ORDERCOST)
-               TALLYING WKSPACECNT2 FOR ALL ' '.
-      *    GETS THE THE TRIMMED LENGTH OF O-ORDERCOST 
-           SUBTRACT WKSPACECNT2 FROM LENGTH OF O-ORDERCOST GIVING 
-           WKLEN2.
-
-           DISPLAY 'ORDER ID: ' FK-ORDERID.
-           DISPLAY 'LAPTOP ID: ' FK-LAPID.
-      *    CHECKS IF O-QTY IS AT MAX LENGTH
-           IF WKLEN1 < 3
-      *    DETERMINES WHICH CHARACTERS TO DISPLAY BASED ON WHAT IS IN
-      *    WKSTARTPOS1 (RANGES FROM 1 TO 3)
-               SUBTRACT 3 FROM WKLEN1 GIVING WKSTARTPOS1
-               ADD 1 TO WKSTARTPOS1
-               DISPLAY 'QUANTITY: ' O-QTY(WKSTARTPOS1:WKLEN1)
-           ELSE
-               DISPLAY 'QUANTITY: ' O-QTY.
-
-      *    CHECKS IF O-ORDERCOST IS AT MAX LENGTH
-           IF WKLEN2 < 15
-      *    DETERMINES WHICH CHARACTERS TO DISPLAY BASED ON WHAT IS IN
-      *    WKSTARTPOS2 (RANGES FROM 1 TO 15) 
-               SUBTRACT 15 FROM WKLEN2 GIVING WKSTARTPOS2
-               ADD 1 TO WKSTARTPOS2
-               DISPLAY 'ORDER COST: ' O-ORDERCOST(WKSTARTPOS2:WKLEN2)
-           ELSE
-               DISPLAY 'ORDER COST: ' O-ORDERCOST.
+      *    TRIES TO OPEN THE RESTART FILE LEFT BY A PRIOR RUN OF THE
+      *    LAPTOPORDERS CURSOR; IF IT ISN'T THERE OR IS EMPTY, THIS IS
+      *    A FRESH RUN AND THE CURSOR STARTS FROM THE VERY BEGINNING
+      *    OF LAPTOPORDERS
+       READ-LAPORD-CKPT.
+           MOVE '0000' TO CKPT-ORDERID.
+           MOVE '0000' TO CKPT-LAPID.
+           OPEN INPUT LAPORDCKPT-FILE.
+           IF LAPORDCKPT-STATUS = '00'
+               READ LAPORDCKPT-FILE
+               IF LAPORDCKPT-STATUS = '00'
+                   DISPLAY 'RESUMING LAPTOPORDERS CURSOR AFTER ORDER '
+                       CKPT-ORDERID ' LAPTOP ' CKPT-LAPID
+               ELSE
+                   MOVE '0000' TO CKPT-ORDERID
+                   MOVE '0000' TO CKPT-LAPID
+               END-IF
+               CLOSE LAPORDCKPT-FILE
+           END-IF.
+
+      *    SAVES THE LAST-PROCESSED ORDERID/LAPTOPID SO THE CURSOR CAN
+      *    BE RESUMED FROM HERE IF THIS RUN ABENDS PARTWAY THROUGH
+       WRITE-LAPORD-CKPT.
+           MOVE FK-ORDERID TO CKPT-ORDERID.
+           MOVE FK-LAPID TO CKPT-LAPID.
+           OPEN OUTPUT LAPORDCKPT-FILE.
+           WRITE LAPORDCKPT-REC.
+           CLOSE LAPORDCKPT-FILE.
+
+      *    CLEARS THE RESTART KEY ONCE THE CURSOR HAS RUN ALL THE WAY
+      *    THROUGH SO THE NEXT RUN STARTS FROM THE BEGINNING AGAIN
+       RESET-LAPORD-CKPT.
+           MOVE '0000' TO CKPT-ORDERID.
+           MOVE '0000' TO CKPT-LAPID.
+           OPEN OUTPUT LAPORDCKPT-FILE.
+           WRITE LAPORDCKPT-REC.
+           CLOSE LAPORDCKPT-FILE.
+
+       WRITE-LAPORD-LINE.
+      *    STARTS A NEW PAGE THE FIRST TIME THROUGH AND EVERY TIME
+      *    RPT-LINESPERPAGE DETAIL LINES HAVE BEEN WRITTEN
+           IF RPT-LINECNT = 0 OR RPT-LINECNT >= RPT-LINESPERPAGE
+               PERFORM WRITE-RPT-HEADINGS.
+
+           MOVE FK-ORDERID TO RPT-D-ORDERID.
+           MOVE FK-LAPID TO RPT-D-LAPID.
+           MOVE QTY TO RPT-D-QTY.
+           MOVE ORDERCOST TO RPT-D-ORDERCOST.
+           ADD ORDERCOST TO RPT-GRANDTOTAL.
 
       *    NULL CHECK
            IF NL-DEALS = 0
-      *    USED TO TURN THE VALUE OF DEALS INTO A PERCENT 
+      *    USED TO TURN THE VALUE OF DEALS INTO A PERCENT
                MOVE DEALS TO WKDEALS
                MULTIPLY WKDEALS BY 100 GIVING O-DEALS
-               DISPLAY 'DISCOUNT: ' O-DEALS '%'
+               STRING O-DEALS DELIMITED BY SIZE
+                   '%' DELIMITED BY SIZE
+               INTO RPT-D-DEAL
            ELSE
-               DISPLAY 'DISCOUNT: NONE'.
+               MOVE 'NONE' TO RPT-D-DEAL.
 
-           DISPLAY 'PRESS ENTER TO CONTINUE'.
-           ACCEPT WKHOLD.
+           WRITE LAPORDRPT-REC FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPT-LINECNT.
 
        SELECT-OPTION.
            DISPLAY 'SELECT AN OPTION:'.
@@ -378,16 +763,24 @@
            DISPLAY '2 - DELETE A ROW IN ORDERS'.
       *    DISPLAY '2 - INSERT A ROW IN LAPTOPORDERS'.
       *    DISPLAY '2 - UPDATE LAPTOP'.
+           DISPLAY '3 - INSERT A NEW CUSTOMER'.
+           DISPLAY '4 - INSERT A NEW LAPTOP'.
            ACCEPT WKOP.
 
        DELETE-ROW-CUST.
            PERFORM PREDELETE-CUST.
            IF ERRCTR = 0
+               IF CUSTHASORDERS-SW = 'Y'
+                   DISPLAY 'WARNING - THIS CUSTOMER STILL HAS '
+                       CUSTORDCNT ' ORDER(S) ON FILE'
+                   DISPLAY 'DELETING THIS CUSTOMER WILL ORPHAN THOSE'
+                       ' ORDERS'
+               END-IF
                DISPLAY 'DO YOU STILL WISH TO DELETE THIS CUSTOMER?'
                DISPLAY 'Y - YES'
                DISPLAY 'N - NO'
                ACCEPT WKOP
-      *    UPPER-CASE() FUNCTION IS USED TO FORCE USER INPUT TO 
+      *    UPPER-CASE() FUNCTION IS USED TO FORCE USER INPUT TO
       *    UPPERCASE
                IF FUNCTION UPPER-CASE(WKOP) = 'Y'
                    PERFORM DELETE-CUST
@@ -410,10 +803,11 @@
               FROM CUSTOMERS
               WHERE CUSTOMERID = :PK-CUSTID
            END-EXEC. 
-           IF SQLCODE = 0 
+           IF SQLCODE = 0
                DISPLAY 'CUSTOMER WAS FOUND, PRESS ENTER TO CONTINUE'
                ACCEPT WKHOLD
                PERFORM DISPLAY-CUST
+               PERFORM CHECK-CUST-ORDERS
            ELSE
                IF PK-CUSTID = ' '
                    DISPLAY 'NOTHING WAS ENTERED'
@@ -437,6 +831,21 @@
       *    CLEARS VALUES IN NULLABLE (INDICATOR) VARIABLE
            MOVE 0 TO NL-EMAIL.
 
+      *    CHECKS FOR EXISTING CHILD ROWS IN ORDERS BEFORE DELETE-CUST
+      *    RUNS, SO DELETE-ROW-CUST CAN WARN THE OPERATOR ABOUT
+      *    ORPHANING A CUSTOMER'S ORDER HISTORY
+       CHECK-CUST-ORDERS.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :CUSTORDCNT
+               FROM ORDERS
+               WHERE CUSTOMERID = :PK-CUSTID
+           END-EXEC.
+           IF CUSTORDCNT > 0
+               MOVE 'Y' TO CUSTHASORDERS-SW
+           ELSE
+               MOVE 'N' TO CUSTHASORDERS-SW.
+
        DISPLAY-CUST.
            MOVE UNITNUM TO O-UNITNUM.
            MOVE ZIP TO O-ZIP.
@@ -465,13 +874,240 @@
            IF SQLCODE = 0
                DISPLAY '1 ROW WAS DELETED'
            ELSE
-               DISPLAY 
+               DISPLAY
                'A SERIOUS ERROR OCCURED WHILE DELETING THIS CUSTOMER'
                ADD 1 TO ERRCTR.
 
+       INSERT-ROW-CUST.
+           PERFORM GENERATE-CUSTID.
+           DISPLAY 'GENERATED CUSTOMER ID: ' PK-CUSTID.
+           PERFORM PRESELECT-CUST.
+           PERFORM ENTER-CUST-VALUES.
+
+           IF ERRCTR = 0
+               PERFORM INSERT-CUST.
+
+      *    LOOKS UP THE HIGHEST EXISTING CUSTOMERID AND GENERATES THE
+      *    NEXT ONE, SO THE OPERATOR NEVER HAS TO KEY IN A KEY THAT
+      *    MIGHT ALREADY BE IN USE
+       GENERATE-CUSTID.
+           EXEC SQL
+               SELECT MAX(CUSTOMERID)
+               INTO :PK-CUSTID :NL-MAXCUSTID
+               FROM CUSTOMERS
+           END-EXEC.
+           IF SQLCODE = 0 AND NL-MAXCUSTID >= 0
+               COMPUTE WKNEXTCUSTID = FUNCTION NUMVAL(PK-CUSTID) + 1
+           ELSE
+               MOVE 1 TO WKNEXTCUSTID.
+           MOVE WKNEXTCUSTID TO PK-CUSTID.
+
+       ENTER-CUST-VALUES.
+           DISPLAY 'ENTER THE CUSTOMER''S FIRST NAME:'.
+           ACCEPT FNAME-VALUE.
+           PERFORM CALC-LEN-FNAME.
+           PERFORM FNAME-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE CUSTOMER''S LAST NAME:'
+               ACCEPT LNAME-VALUE
+               PERFORM CALC-LEN-LNAME
+               PERFORM LNAME-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE UNIT NUMBER:'
+               ACCEPT WKUNITNUMENTRY
+               PERFORM UNITNUM-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE STREET:'
+               ACCEPT STREET-VALUE
+               PERFORM CALC-LEN-STREET
+               PERFORM STREET-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE CITY:'
+               ACCEPT CITY-VALUE
+               PERFORM CALC-LEN-CITY
+               PERFORM CITY-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY
+           'ENTER THE STATE (MAKE SURE STATE IS ABBREVIATED):'
+               ACCEPT ST-VALUE
+               PERFORM CALC-LEN-ST
+               PERFORM ST-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE ZIP CODE:'
+               ACCEPT WKZIPENTRY
+               PERFORM ZIP-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY
+               'ENTER THE EMAIL ADDRESS, OR LEAVE BLANK IF NONE:'
+               ACCEPT EMAIL-VALUE
+               PERFORM CUST-EMAIL-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'IS THIS A RECURRING CUSTOMER? (Y/N):'
+               ACCEPT RECUR
+               PERFORM RECUR-CHECK.
+
+       CALC-LEN-FNAME.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(FNAME-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF FNAME-VALUE GIVING FNAME-LENG.
+
+       FNAME-CHECK.
+           IF FNAME-VALUE = ' '
+               DISPLAY 'FIRST NAME WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF FNAME-VALUE NOT ALPHABETIC
+                   DISPLAY 'FIRST NAME SHOULD BE ALPHABETIC'
+                   ADD 1 TO ERRCTR.
+
+       CALC-LEN-LNAME.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(LNAME-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF LNAME-VALUE GIVING LNAME-LENG.
+
+       LNAME-CHECK.
+           IF LNAME-VALUE = ' '
+               DISPLAY 'LAST NAME WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF LNAME-VALUE NOT ALPHABETIC
+                   DISPLAY 'LAST NAME SHOULD BE ALPHABETIC'
+                   ADD 1 TO ERRCTR.
+
+       UNITNUM-CHECK.
+           IF WKUNITNUMENTRY = ' '
+               DISPLAY 'UNIT NUMBER WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF WKUNITNUMENTRY NOT ALPHABETIC
+                   MOVE FUNCTION NUMVAL(WKUNITNUMENTRY) TO UNITNUM
+                   IF UNITNUM <= 0
+                       DISPLAY 'UNIT NUMBER SHOULD BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+               ELSE
+                   DISPLAY 'UNIT NUMBER SHOULD BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+       CALC-LEN-STREET.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(STREET-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF STREET-VALUE GIVING STREET-LENG.
+
+       STREET-CHECK.
+           IF STREET-VALUE = ' '
+               DISPLAY 'STREET WAS NOT ENTERED'
+               ADD 1 TO ERRCTR.
+
+       CALC-LEN-CITY.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(CITY-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF CITY-VALUE GIVING CITY-LENG.
+
+       CITY-CHECK.
+           IF CITY-VALUE = ' '
+               DISPLAY 'CITY WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF CITY-VALUE NOT ALPHABETIC
+                   DISPLAY 'CITY SHOULD BE ALPHABETIC'
+                   ADD 1 TO ERRCTR.
+
+       CALC-LEN-ST.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(ST-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF ST-VALUE GIVING ST-LENG.
+
+       ST-CHECK.
+           IF ST-VALUE = ' '
+               DISPLAY 'STATE WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF ST-VALUE NOT ALPHABETIC
+                   DISPLAY 'STATE SHOULD BE ALPHABETIC'
+                   ADD 1 TO ERRCTR
+               END-IF
+               IF ST-LENG < 2
+                   DISPLAY
+           'STATE IS TOO SHORT, IT SHOULD BE 2 CHARACTERS LONG'
+                   ADD 1 TO ERRCTR.
+
+       ZIP-CHECK.
+           IF WKZIPENTRY = ' '
+               DISPLAY 'ZIP CODE WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF WKZIPENTRY NOT ALPHABETIC
+                   MOVE FUNCTION NUMVAL(WKZIPENTRY) TO ZIP
+                   IF ZIP <= 0
+                       DISPLAY 'ZIP CODE SHOULD BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+               ELSE
+                   DISPLAY 'ZIP CODE SHOULD BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+      *    EMAIL IS THE ONLY NULLABLE FIELD ON THE CUSTOMERS INSERT -
+      *    A BLANK ENTRY LEAVES THE CUSTOMER WITH NO EMAIL ON FILE
+       CUST-EMAIL-CHECK.
+           IF EMAIL-VALUE = ' '
+               MOVE -1 TO NL-EMAIL
+           ELSE
+               MOVE 0 TO AT-CNT
+               INSPECT EMAIL-VALUE TALLYING AT-CNT FOR ALL '@'
+               IF AT-CNT NOT = 1
+                   DISPLAY 'EMAIL SHOULD CONTAIN ONE @ SYMBOL'
+                   ADD 1 TO ERRCTR
+               ELSE
+                   MOVE 0 TO NL-EMAIL.
+
+       RECUR-CHECK.
+           IF RECUR = ' '
+               DISPLAY 'RECURRING CUSTOMER FLAG WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               MOVE FUNCTION UPPER-CASE(RECUR) TO RECUR
+               IF RECUR NOT = 'Y' AND RECUR NOT = 'N'
+                   DISPLAY 'RECURRING CUSTOMER FLAG SHOULD BE Y OR N'
+                   ADD 1 TO ERRCTR.
+
+       INSERT-CUST.
+           EXEC SQL
+               INSERT INTO CUSTOMERS
+                   (CUSTOMERID, FIRSTNAME, LASTNAME, UNITNUMBER,
+                   STREET, CITY, ST, ZIP, EMAIL, RECURRING)
+               VALUES (:PK-CUSTID, :FNAME, :LNAME, :UNITNUM, :STREET,
+               :CITY, :ST, :ZIP, :EMAIL :NL-EMAIL, :RECUR)
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY '1 ROW WAS INSERTED'
+           ELSE
+               DISPLAY 'NO ROWS WERE INSERTED'
+               ADD 1 TO ERRCTR.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+
        DELETE-ROW-ORD.
            PERFORM PREDELETE-ORD.
            IF ERRCTR = 0
+               IF ORDHASLAPORDERS-SW = 'Y'
+                   DISPLAY 'WARNING - THIS ORDER STILL HAS '
+                       ORDLAPORDCNT ' LAPTOP ORDER LINE ITEM(S)'
+                   DISPLAY 'DELETING THIS ORDER WILL ORPHAN THOSE'
+                       ' LINE ITEMS'
+               END-IF
                DISPLAY 'DO YOU STILL WISH TO DELETE THIS ORDER?'
                DISPLAY 'Y - YES'
                DISPLAY 'N - NO'
@@ -504,6 +1140,7 @@
                DISPLAY 'ORDER WAS FOUND, PRESS ENTER TO CONTINUE'
                ACCEPT WKHOLD
                PERFORM DISPLAY-ORD
+               PERFORM CHECK-ORD-LAPORDERS
            ELSE
                IF PK-ORDERID = ' '
                    DISPLAY 'NOTHING WAS ENTERED'
@@ -559,8 +1196,23 @@
            ELSE
                DISPLAY 'SHIPPING FEE: NONE'.
 
+      *    CHECKS FOR EXISTING CHILD ROWS IN LAPTOPORDERS BEFORE
+      *    DELETE-ORD RUNS, SO DELETE-ROW-ORD CAN WARN THE OPERATOR
+      *    ABOUT ORPHANING AN ORDER'S LINE ITEMS
+       CHECK-ORD-LAPORDERS.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :ORDLAPORDCNT
+               FROM LAPTOPORDERS
+               WHERE ORDERID = :PK-ORDERID
+           END-EXEC.
+           IF ORDLAPORDCNT > 0
+               MOVE 'Y' TO ORDHASLAPORDERS-SW
+           ELSE
+               MOVE 'N' TO ORDHASLAPORDERS-SW.
+
        DELETE-ORD.
-           EXEC SQL.
+           EXEC SQL
                DELETE FROM ORDERS
                    WHERE ORDERID = :PK-ORDERID
            END-EXEC.
@@ -575,13 +1227,28 @@
            ACCEPT WKHOLD.
 
        INSERT-ROW-ORD.
-           DISPLAY 'ENTER A NEW 4 DIGIT ORDER ID:'.
-           ACCEPT PK-ORDERID.
+           PERFORM GENERATE-ORDERID.
+           DISPLAY 'GENERATED ORDER ID: ' PK-ORDERID.
            PERFORM PREINSERT-ORD.
 
            IF ERRCTR = 0
                PERFORM INSERT-ORD.
 
+      *    LOOKS UP THE HIGHEST EXISTING ORDERID AND GENERATES THE
+      *    NEXT ONE, SO THE OPERATOR NEVER HAS TO KEY IN A KEY THAT
+      *    MIGHT ALREADY BE IN USE
+       GENERATE-ORDERID.
+           EXEC SQL
+               SELECT MAX(ORDERID)
+               INTO :PK-ORDERID :NL-MAXORDERID
+               FROM ORDERS
+           END-EXEC.
+           IF SQLCODE = 0 AND NL-MAXORDERID >= 0
+               COMPUTE WKNEXTORDERID = FUNCTION NUMVAL(PK-ORDERID) + 1
+           ELSE
+               MOVE 1 TO WKNEXTORDERID.
+           MOVE WKNEXTORDERID TO PK-ORDERID.
+
        PREINSERT-ORD.
            PERFORM SELECT-ORD-INSERT.
            
@@ -880,48 +1547,184 @@
            ACCEPT WKHOLD.
 
        INSERT-ROW-LAPORD.
-           DISPLAY 'SELECT A METHOD'.
-           DISPLAY '1 - INSERT A ROW WITH NO NULL VALUES'.
-           DISPLAY '2 - INSERT A ROW WITH A NULL VALUE'.
-           ACCEPT WKOP.
+           DISPLAY 'ENTER AN EXISTING 4 DIGIT ORDER ID FOR THIS LINE'
+               ' ITEM:'.
+           ACCEPT FK-ORDERID.
+           PERFORM PREINSERT-LAPORD.
 
-           IF WKOP = '1'
-               PERFORM INSERT-ROW-NO-NULLS
+           IF ERRCTR = 0
+               PERFORM INSERT-LAPORD.
+
+       PREINSERT-LAPORD.
+           PERFORM SELECT-ORD-FOR-LAPORD.
+
+           IF ERRCTR = 0
+               PERFORM ENTER-LAPORD-VALUES.
+
+           IF SELECTERR-SW = 'N'
+               DISPLAY 'PRESS ENTER TO CONTINUE'
+               ACCEPT WKHOLD.
+
+      *    CALLED TO CHECK THAT THE ORDER ID ENTERED ALREADY EXISTS
+      *    (RETURNS A SQLCODE OF 0 IF IT EXISTS)
+       SELECT-ORD-FOR-LAPORD.
+           PERFORM PRESELECT-ORD.
+           EXEC SQL
+               SELECT CUSTOMERID
+               INTO :FK-CUSTID
+               FROM ORDERS
+               WHERE ORDERID = :FK-ORDERID
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY 'ORDER ID IS VALID'
            ELSE
-               IF WKOP = '2'
-                   PERFORM INSERT-ROW-WITH-NULLS
+               IF SQLCODE = 100
+                   IF FK-ORDERID = ' '
+                       DISPLAY 'ORDER ID WAS NOT ENTERED'
+                       ADD 1 TO ERRCTR
+                       MOVE 'Y' TO SELECTERR-SW
+                   ELSE
+                       DISPLAY
+            'ORDER ID IS INVALID, YOU SHOULD BE USING AN EXISTING ID'
+                       ADD 1 TO ERRCTR
+                       MOVE 'Y' TO SELECTERR-SW
                ELSE
-                   DISPLAY 
-                  'INVALID METHOD WAS SELECTED, PRESS ENTER TO CONTINUE'
-                   ACCEPT WKHOLD.
+                   DISPLAY 'A CRITICAL ERROR HAS OCCURED'
+                   ADD 1 TO ERRCTR
+                   MOVE 'Y' TO SELECTERR-SW.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+
+       ENTER-LAPORD-VALUES.
+           DISPLAY 'ENTER AN EXISTING 4 DIGIT LAPTOP ID:'.
+           ACCEPT FK-LAPID.
+           PERFORM SELECT-LAP-FOR-LAPORD.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE QUANTITY ORDERED:'
+               ACCEPT WKQTYENTRY
+               PERFORM QTY-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY
+             'ENTER THE DEAL AS A DECIMAL (EXAMPLE: .25 FOR 25% OFF),'
+               ' OR LEAVE BLANK FOR NO DEAL:'
+               ACCEPT WKDEALSENTRY
+               PERFORM LAPORD-DEALS-CHECK.
+
+           IF ERRCTR = 0
+               PERFORM CALC-ORDERCOST.
 
-       INSERT-ROW-NO-NULLS.
+      *    CALLED TO CHECK THAT THE LAPTOP ID ENTERED ALREADY EXISTS
+      *    (RETURNS A SQLCODE OF 0 IF IT EXISTS); ALSO RETRIEVES THE
+      *    LAPTOP'S CURRENT PRICE SO ORDERCOST CAN BE COMPUTED
+       SELECT-LAP-FOR-LAPORD.
            EXEC SQL
-               INSERT INTO LAPTOPORDERS
-                   (ORDERID, LAPTOPID, QUANTITY, ORDERCOST, DEALS)
-               VALUES ('1006', '1000', 2, 1018.26, .25)
+               SELECT PRICE, STOCKQTY
+               INTO :WKLAPPRICE, :STOCKQTY
+               FROM LAPTOPS
+               WHERE LAPTOPID = :FK-LAPID
            END-EXEC.
            IF SQLCODE = 0
-               DISPLAY '1 ROW WAS INSERTED'
+               DISPLAY 'LAPTOP ID IS VALID'
            ELSE
-               DISPLAY 'NO ROWS WERE INSERTED'.
+               IF SQLCODE = 100
+                   IF FK-LAPID = ' '
+                       DISPLAY 'LAPTOP ID WAS NOT ENTERED'
+                       ADD 1 TO ERRCTR
+                       MOVE 'Y' TO SELECTERR-SW
+                   ELSE
+                       DISPLAY
+            'LAPTOP ID IS INVALID, YOU SHOULD BE USING AN EXISTING ID'
+                       ADD 1 TO ERRCTR
+                       MOVE 'Y' TO SELECTERR-SW
+               ELSE
+                   DISPLAY 'A CRITICAL ERROR HAS OCCURED'
+                   ADD 1 TO ERRCTR
+                   MOVE 'Y' TO SELECTERR-SW.
 
            DISPLAY 'PRESS ENTER TO CONTINUE'.
            ACCEPT WKHOLD.
 
-       INSERT-ROW-WITH-NULLS.
+       QTY-CHECK.
+           IF WKQTYENTRY = ' '
+               DISPLAY 'QUANTITY WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF WKQTYENTRY NOT ALPHABETIC
+                   MOVE FUNCTION NUMVAL(WKQTYENTRY) TO QTY
+                   IF QTY <= 0
+                       DISPLAY 'QUANTITY SHOULD BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+                   ELSE
+      *    REJECTS AN ORDER LINE FOR MORE UNITS THAN ARE ACTUALLY ON
+      *    HAND FOR THIS LAPTOP
+                       IF QTY > STOCKQTY
+                           DISPLAY
+                           'QUANTITY EXCEEDS THE STOCK ON HAND ('
+                           STOCKQTY ' AVAILABLE)'
+                           ADD 1 TO ERRCTR
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY 'QUANTITY SHOULD BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+       LAPORD-DEALS-CHECK.
+           IF WKDEALSENTRY = ' '
+               MOVE -1 TO NL-DEALS
+           ELSE
+               IF WKDEALSENTRY NOT ALPHABETIC
+                   MOVE FUNCTION NUMVAL(WKDEALSENTRY) TO DEALS
+                   IF DEALS < 0 OR DEALS >= 1
+                       DISPLAY
+                       'DEAL SHOULD BE A DECIMAL BETWEEN 0 AND .99'
+                       ADD 1 TO ERRCTR
+                   ELSE
+                       MOVE 0 TO NL-DEALS
+               ELSE
+                   DISPLAY 'DEAL SHOULD BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+      *    COMPUTES ORDERCOST AS PRICE * QTY, LESS THE DEAL DISCOUNT
+      *    WHEN ONE WAS ENTERED
+       CALC-ORDERCOST.
+           IF NL-DEALS = 0
+               COMPUTE ORDERCOST ROUNDED =
+                   WKLAPPRICE * QTY * (1 - DEALS)
+           ELSE
+               COMPUTE ORDERCOST ROUNDED = WKLAPPRICE * QTY.
+
+       INSERT-LAPORD.
            EXEC SQL
                INSERT INTO LAPTOPORDERS
                    (ORDERID, LAPTOPID, QUANTITY, ORDERCOST, DEALS)
-               VALUES ('1007', '1005', 5, 4499.95, NULL)
+               VALUES (:FK-ORDERID, :FK-LAPID, :QTY, :ORDERCOST,
+               :DEALS :NL-DEALS)
            END-EXEC.
            IF SQLCODE = 0
                DISPLAY '1 ROW WAS INSERTED'
+               PERFORM DECREMENT-STOCKQTY
            ELSE
-               DISPLAY 'NO ROWS WERE INSERTED'.
+               DISPLAY 'NO ROWS WERE INSERTED'
+               ADD 1 TO ERRCTR.
 
            DISPLAY 'PRESS ENTER TO CONTINUE'.
            ACCEPT WKHOLD.
+
+      *    TAKES THE ORDERED QUANTITY OFF THE LAPTOP'S ON-HAND STOCK
+      *    NOW THAT THE LINE ITEM HAS ACTUALLY BEEN ACCEPTED
+       DECREMENT-STOCKQTY.
+           EXEC SQL
+               UPDATE LAPTOPS
+                   SET STOCKQTY = STOCKQTY - :QTY
+                   WHERE LAPTOPID = :FK-LAPID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY
+               'A SERIOUS ERROR OCCURED WHILE UPDATING STOCK ON HAND'
+               ADD 1 TO ERRCTR.
 		   
 	   UPDATE-COMP.
            DISPLAY 'ENTER THE COMPANY ID: '.
@@ -931,7 +1734,9 @@
            IF ERRCTR = 0
                EXEC SQL
                    UPDATE COMPANY
-                       SET PHONE = :PHONE :NL-PHONE
+                       SET PHONE = :PHONE :NL-PHONE,
+                           ADDR = :ADDR :NL-ADDR,
+                           EMAILADDR = :EMAILADDR :NL-EMAILADDR
                        WHERE COMPANYID = :PK-COMPID
                END-EXEC.
                IF SQLCODE = 0
@@ -940,7 +1745,9 @@
                                ' FIELDS UPDATED'
                    ELSE
                        DISPLAY 'COMPANY ' PK-COMPID ' HAD ' UPDATECTR
-                               ' FIELD UPDATED'
+                               ' FIELD(S) UPDATED'
+                       IF PHONE-CHANGED-SW = 'Y'
+                           PERFORM INSERT-COMPANYAUDIT
                ELSE
                    IF PK-COMPID = ' '
                        DISPLAY
@@ -951,7 +1758,24 @@
            DISPLAY 'PRESS ENTER TO CONTINUE'.
            ACCEPT WKHOLD.
 
-       PREUPDATE-COMP.
+      *    RECORDS THE OLD/NEW PHONE NUMBER AND WHEN THE CHANGE WAS
+      *    MADE, SO "WHO CHANGED THIS VENDOR'S PHONE NUMBER AND WHEN"
+      *    CAN BE ANSWERED FROM COMPANYAUDIT INSTEAD OF JUST SEEING
+      *    THE CURRENT VALUE
+       INSERT-COMPANYAUDIT.
+           EXEC SQL
+               INSERT INTO COMPANYAUDIT
+                   (COMPANYID, OLDPHONE, NEWPHONE, CHANGEDATE,
+                   CHANGETIME)
+               VALUES (:PK-COMPID, :OLDPHONE-VALUE, :PHONE-VALUE,
+               CURRENT DATE, CURRENT TIME)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY
+               'A SERIOUS ERROR OCCURED WHILE WRITING THE AUDIT ENTRY'
+               ADD 1 TO ERRCTR.
+
+       PREUPDATE-COMP.
            PERFORM SELECT-COMP.
 
            IF ERRCTR = 0
@@ -964,8 +1788,9 @@
        SELECT-COMP.
            PERFORM PRESELECT-COMP.
            EXEC SQL
-               SELECT PHONE
-               INTO :PHONE :NL-PHONE
+               SELECT PHONE, ADDR, EMAILADDR
+               INTO :PHONE :NL-PHONE, :ADDR :NL-ADDR,
+               :EMAILADDR :NL-EMAILADDR
                FROM COMPANY
                WHERE COMPANYID = :PK-COMPID
            END-EXEC.
@@ -982,11 +1807,18 @@
                    ADD 1 TO ERRCTR.
 
        PRESELECT-COMP.
-      *    CLEARS VALUES IN VARCHAR FIELD PHONE
+      *    CLEARS VALUES IN VARCHAR FIELDS
            MOVE ' ' TO PHONE-VALUE.
+           MOVE ' ' TO ADDR-VALUE.
+           MOVE ' ' TO EMAILADDR-VALUE.
 
-      *    CLEARS VALUES IN THE INDICATOR PHONE VARIABLE
+      *    CLEARS VALUES IN THE INDICATOR VARIABLES
            MOVE 0 TO NL-PHONE.
+           MOVE 0 TO NL-ADDR.
+           MOVE 0 TO NL-EMAILADDR.
+
+      *    CLEARS THE PHONE-CHANGE SWITCH FOR THE NEW UPDATE SESSION
+           MOVE 'N' TO PHONE-CHANGED-SW.
 
        DISPLAY-COMP.
            DISPLAY 'COMPANY ID: ' PK-COMPID.
@@ -996,17 +1828,47 @@
            ELSE
                DISPLAY 'PHONE NUMBER: ' PHONE-VALUE.
 
+           IF NL-ADDR < 0
+               DISPLAY 'ADDRESS: UNKNOWN'
+           ELSE
+               DISPLAY 'ADDRESS: ' ADDR-VALUE.
+
+           IF NL-EMAILADDR < 0
+               DISPLAY 'EMAIL ADDRESS: UNKNOWN'
+           ELSE
+               DISPLAY 'EMAIL ADDRESS: ' EMAILADDR-VALUE.
+
        CHANGE-VALUE-COMP.
            DISPLAY 'DO YOU WISH TO UPDATE THE PHONE NUMBER FIELD?'.
            DISPLAY 'Y - YES'.
            DISPLAY 'N - NO'.
            ACCEPT WKOP.
-       
+
       *    UPPER-CASE USED TO FORCE INPUT TO UPPERCASE
            IF FUNCTION UPPER-CASE(WKOP) = 'Y'
                PERFORM CHANGE-PHONE.
 
+           IF ERRCTR = 0
+               DISPLAY 'DO YOU WISH TO UPDATE THE ADDRESS FIELD?'
+               DISPLAY 'Y - YES'
+               DISPLAY 'N - NO'
+               ACCEPT WKOP
+               IF FUNCTION UPPER-CASE(WKOP) = 'Y'
+                   PERFORM CHANGE-ADDR.
+
+           IF ERRCTR = 0
+               DISPLAY 'DO YOU WISH TO UPDATE THE EMAIL ADDRESS FIELD?'
+               DISPLAY 'Y - YES'
+               DISPLAY 'N - NO'
+               ACCEPT WKOP
+               IF FUNCTION UPPER-CASE(WKOP) = 'Y'
+                   PERFORM CHANGE-EMAILADDR.
+
        CHANGE-PHONE.
+      *    SAVES THE PHONE NUMBER AS IT WAS BEFORE THE OPERATOR'S NEW
+      *    VALUE OVERWRITES IT, FOR THE COMPANYAUDIT ROW
+           MOVE PHONE-VALUE TO OLDPHONE-VALUE.
+
            DISPLAY
        'ENTER THE VALUE YOU WANT TO CHANGE THE COMPANY''S PHONE NUMBER'
       -                                                         ' TO: '.
@@ -1016,6 +1878,7 @@
            IF PHONE-VALUE = ' '
                MOVE -1 TO NL-PHONE
                ADD 1 TO UPDATECTR
+               MOVE 'Y' TO PHONE-CHANGED-SW
            ELSE
                IF PHONE-VALUE NOT ALPHABETIC
                    INSPECT PHONE-VALUE TALLYING SPACES-CNT FOR ALL ' '
@@ -1075,6 +1938,7 @@
                    IF ERRCTR = 0
                        MOVE 0 TO NL-PHONE
                        ADD 1 TO UPDATECTR
+                       MOVE 'Y' TO PHONE-CHANGED-SW
                    END-IF
                ELSE
                    DISPLAY 
@@ -1089,31 +1953,423 @@
 
            SUBTRACT L FROM LENGTH OF PHONE-VALUE GIVING PHONE-LENG.
 
-       UPDATE-LAP-OP.
-           DISPLAY 'WHAT DO YOU WANT TO UPDATE?'.
-           DISPLAY '1 - UPDATE THE CPU AND WARRANTY FIELDS'. 
-           DISPLAY '2 - UPDATE THE STORAGE AND RAM FIELDS'.
-           ACCEPT WKOP.
+       CHANGE-ADDR.
+           DISPLAY
+       'ENTER THE VALUE YOU WANT TO CHANGE THE COMPANY''S ADDRESS'
+      -                                                     ' TO: '.
+           ACCEPT ADDR-VALUE.
+           PERFORM CALC-LEN-ADDR.
+           PERFORM ADDR-CHECK.
 
-           DISPLAY 'ENTER THE LAPTOP ID: '.
-           ACCEPT PK-LAPID.
+       CALC-LEN-ADDR.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(ADDR-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF ADDR-VALUE GIVING ADDR-LENG.
 
-           IF WKOP = '1'
-               PERFORM PREUPDATE-LAP-1
-               IF ERRCTR = 0
-                   PERFORM UPDATE-LAP-1
-               END-IF
+       ADDR-CHECK.
+           IF ADDR-VALUE = ' '
+               MOVE -1 TO NL-ADDR
+               ADD 1 TO UPDATECTR
            ELSE
-               IF WKOP = '2'
-                   PERFORM PREUPDATE-LAP-2
-                   IF ERRCTR = 0
-                       PERFORM UPDATE-LAP-2
+               MOVE 0 TO NL-ADDR
+               ADD 1 TO UPDATECTR.
+
+       CHANGE-EMAILADDR.
+           DISPLAY
+       'ENTER THE VALUE YOU WANT TO CHANGE THE COMPANY''S EMAIL'
+      -                                           ' ADDRESS TO: '.
+           ACCEPT EMAILADDR-VALUE.
+           PERFORM CALC-LEN-EMAILADDR.
+           PERFORM EMAILADDR-CHECK.
+
+       CALC-LEN-EMAILADDR.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(EMAILADDR-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF EMAILADDR-VALUE GIVING
+           EMAILADDR-LENG.
+
+       EMAILADDR-CHECK.
+           IF EMAILADDR-VALUE = ' '
+               MOVE -1 TO NL-EMAILADDR
+               ADD 1 TO UPDATECTR
+           ELSE
+               MOVE 0 TO AT-CNT
+               INSPECT EMAILADDR-VALUE TALLYING AT-CNT FOR ALL '@'
+               IF AT-CNT NOT = 1
+                   DISPLAY 'EMAIL ADDRESS SHOULD CONTAIN ONE @ SYMBOL'
+                   ADD 1 TO ERRCTR
+               ELSE
+                   MOVE 0 TO NL-EMAILADDR
+                   ADD 1 TO UPDATECTR.
+
+       INSERT-ROW-LAP.
+           PERFORM GENERATE-LAPID.
+           DISPLAY 'GENERATED LAPTOP ID: ' PK-LAPID.
+           PERFORM PRESELECT-LAP.
+           PERFORM ENTER-LAP-VALUES.
+
+           IF ERRCTR = 0
+               PERFORM INSERT-LAP.
+
+      *    LOOKS UP THE HIGHEST EXISTING LAPTOPID AND GENERATES THE
+      *    NEXT ONE, SO THE OPERATOR NEVER HAS TO KEY IN A KEY THAT
+      *    MIGHT ALREADY BE IN USE
+       GENERATE-LAPID.
+           EXEC SQL
+               SELECT MAX(LAPTOPID)
+               INTO :PK-LAPID :NL-MAXLAPID
+               FROM LAPTOPS
+           END-EXEC.
+           IF SQLCODE = 0 AND NL-MAXLAPID >= 0
+               COMPUTE WKNEXTLAPID = FUNCTION NUMVAL(PK-LAPID) + 1
+           ELSE
+               MOVE 1 TO WKNEXTLAPID.
+           MOVE WKNEXTLAPID TO PK-LAPID.
+
+      *    CALLED TO CHECK THAT THE COMPANY ID ENTERED ALREADY EXISTS,
+      *    THE SAME WAY SELECT-CUST-INSERT VALIDATES FK-CUSTID FOR AN
+      *    ORDERS INSERT (RETURNS A SQLCODE OF 0 IF IT EXISTS)
+       SELECT-COMP-FOR-LAP.
+           PERFORM PRESELECT-COMP.
+           EXEC SQL
+               SELECT PHONE, ADDR, EMAILADDR
+               INTO :PHONE :NL-PHONE, :ADDR :NL-ADDR,
+               :EMAILADDR :NL-EMAILADDR
+               FROM COMPANY
+               WHERE COMPANYID = :FK-COMPID
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY 'COMPANY ID IS VALID'
+           ELSE
+               IF SQLCODE = 100
+                   IF FK-COMPID = ' '
+                       DISPLAY 'COMPANY ID WAS NOT ENTERED'
+                       ADD 1 TO ERRCTR
+                       MOVE 'Y' TO SELECTERR-SW
+                   ELSE
+                       DISPLAY
+            'COMPANY ID IS INVALID, YOU SHOULD BE USING AN EXISTING ID'
+                       ADD 1 TO ERRCTR
+                       MOVE 'Y' TO SELECTERR-SW
+               ELSE
+                   DISPLAY 'A CRITICAL ERROR HAS OCCURED'
+                   ADD 1 TO ERRCTR
+                   MOVE 'Y' TO SELECTERR-SW.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+
+       ENTER-LAP-VALUES.
+           DISPLAY 'ENTER AN EXISTING 4 DIGIT COMPANY ID:'.
+           ACCEPT FK-COMPID.
+           PERFORM SELECT-COMP-FOR-LAP.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE LAPTOP NAME:'
+               ACCEPT LAPNAME-VALUE
+               PERFORM CALC-LEN-LAPNAME
+               PERFORM LAPNAME-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE PRODUCT NUMBER:'
+               ACCEPT PRODNUM-VALUE
+               PERFORM CALC-LEN-PRODNUM
+               PERFORM PRODNUM-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE SERIAL NUMBER:'
+               ACCEPT SERIAL-VALUE
+               PERFORM CALC-LEN-SERIAL
+               PERFORM SERIAL-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY
+               'ENTER THE OPERATING SYSTEM, OR LEAVE BLANK IF NONE:'
+               ACCEPT OS-VALUE
+               PERFORM CALC-LEN-OS
+               PERFORM OS-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE YEAR THE LAPTOP WAS PURCHASED:'
+               ACCEPT WKYYYYENTRY
+               PERFORM YYYY-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY
+               'ENTER THE STORAGE IN GB, OR LEAVE BLANK IF UNKNOWN:'
+               ACCEPT WKSTOR
+               PERFORM STORAGE-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY
+               'ENTER THE CPU, OR LEAVE BLANK IF UNKNOWN:'
+               ACCEPT CPU-VALUE
+               PERFORM CPU-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE RAM IN GB, OR LEAVE BLANK IF UNKNOWN:'
+               ACCEPT WKRAM
+               PERFORM RAM-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE PRICE:'
+               ACCEPT WKPRICEENTRY
+               PERFORM PRICE-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY
+               'ENTER THE WARRANTY IN YEARS, OR LEAVE BLANK IF NONE:'
+               ACCEPT WKWAR
+               PERFORM WARRANTY-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE STOCK QUANTITY ON HAND:'
+               ACCEPT WKSTOCKENTRY
+               PERFORM STOCKQTY-CHECK.
+
+       CALC-LEN-LAPNAME.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(LAPNAME-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF LAPNAME-VALUE GIVING
+           LAPNAME-LENG.
+
+       LAPNAME-CHECK.
+           IF LAPNAME-VALUE = ' '
+               DISPLAY 'LAPTOP NAME WAS NOT ENTERED'
+               ADD 1 TO ERRCTR.
+
+       CALC-LEN-PRODNUM.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(PRODNUM-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF PRODNUM-VALUE GIVING
+           PRODNUM-LENG.
+
+       PRODNUM-CHECK.
+           IF PRODNUM-VALUE = ' '
+               DISPLAY 'PRODUCT NUMBER WAS NOT ENTERED'
+               ADD 1 TO ERRCTR.
+
+       CALC-LEN-SERIAL.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(SERIAL-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF SERIAL-VALUE GIVING SERIAL-LENG.
+
+       SERIAL-CHECK.
+           IF SERIAL-VALUE = ' '
+               DISPLAY 'SERIAL NUMBER WAS NOT ENTERED'
+               ADD 1 TO ERRCTR.
+
+       CALC-LEN-OS.
+           MOVE 0 TO L.
+           INSPECT FUNCTION REVERSE(OS-VALUE)
+               TALLYING L FOR LEADING ' '.
+           SUBTRACT L FROM LENGTH OF OS-VALUE GIVING OS-LENG.
+
+      *    OS IS NULLABLE - A BLANK ENTRY LEAVES THE LAPTOP WITH NO
+      *    OPERATING SYSTEM ON FILE. A NON-BLANK ENTRY HAS TO MATCH AN
+      *    APPROVED OSCATALOG ENTRY SO OS VALUES STAY REPORTABLE
+       OS-CHECK.
+           IF OS-VALUE = ' '
+               MOVE -1 TO NL-OS
+           ELSE
+               MOVE 0 TO NL-OS
+               MOVE FUNCTION UPPER-CASE(OS-VALUE) TO OS-VALUE
+               PERFORM CHECK-OS-CATALOG.
+
+      *    CONFIRMS OS-VALUE MATCHES AN ENTRY IN THE APPROVED OSCATALOG
+      *    REFERENCE TABLE
+       CHECK-OS-CATALOG.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :OSCATCNT
+               FROM OSCATALOG
+               WHERE OSNAME = :OS
+           END-EXEC.
+           IF OSCATCNT = 0
+               DISPLAY OS-VALUE ' IS NOT AN APPROVED OPERATING SYSTEM'
+               DISPLAY 'APPROVED VALUES: WINDOWS 11, MACOS, CHROMEOS,'
+                   ' LINUX'
+               ADD 1 TO ERRCTR.
+
+       YYYY-CHECK.
+           IF WKYYYYENTRY = ' '
+               DISPLAY 'PURCHASE YEAR WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF WKYYYYENTRY NOT ALPHABETIC
+                   MOVE FUNCTION NUMVAL(WKYYYYENTRY) TO YEAR
+                   IF YEAR <= 0
+                       DISPLAY 'PURCHASE YEAR SHOULD BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+               ELSE
+                   DISPLAY 'PURCHASE YEAR SHOULD BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+      *    STORAGE IS NULLABLE - REUSES THE SAME DEC-CHECK-STOR
+      *    DECIMAL-FORMAT CHECK CHANGE-STORAGE USES
+       STORAGE-CHECK.
+           IF WKSTOR = ' '
+               MOVE -1 TO NL-STORAGE
+           ELSE
+               PERFORM DEC-CHECK-STOR
+               IF DECINVAL-SW = 'N'
+                   MOVE FUNCTION NUMVAL(WKSTOR) TO STORAGE
+                   IF STORAGE <= 0
+                       DISPLAY 'STORAGE MUST BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+                   ELSE
+                       MOVE 0 TO NL-STORAGE
+               ELSE
+                   DISPLAY 'STORAGE MUST BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+      *    CPU IS NULLABLE - REUSES THE SAME CALC-LEN-CPU/CHECK-CPU
+      *    GHZ-FORMAT CHECK CHANGE-CPU USES
+       CPU-CHECK.
+           IF CPU-VALUE = ' '
+               MOVE -1 TO NL-CPU
+           ELSE
+               PERFORM CALC-LEN-CPU
+               PERFORM CHECK-CPU
+               IF CPUINVAL-SW = 'Y'
+                   DISPLAY
+             'CPU SHOULD CONTAIN LETTERS, NUMBERS, A HYPHEN, AND SPACES'
+                   ADD 1 TO ERRCTR
+               ELSE
+                   UNSTRING WKHZ DELIMITED BY 'G'
+                       INTO WKHZ-1, WKHZ-2
+                   END-UNSTRING
+                   IF FUNCTION UPPER-CASE(WKHZ-2) NOT = 'HZ'
+                       DISPLAY 'CPU SHOULD BE IN GHZ'
+                       ADD 1 TO ERRCTR
+                   ELSE
+                       MOVE 0 TO NL-CPU.
+
+      *    RAM IS NULLABLE - REUSES THE SAME DEC-CHECK-RAM
+      *    DECIMAL-FORMAT CHECK CHANGE-RAM USES
+       RAM-CHECK.
+           IF WKRAM = ' '
+               MOVE -1 TO NL-RAM
+           ELSE
+               PERFORM DEC-CHECK-RAM
+               IF DECINVAL-SW = 'N'
+                   MOVE FUNCTION NUMVAL(WKRAM) TO RAM
+                   IF RAM <= 0
+                       DISPLAY 'RAM MUST BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+                   ELSE
+                       MOVE 0 TO NL-RAM
+               ELSE
+                   DISPLAY 'RAM MUST BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+       DEC-CHECK-PRICE.
+           MOVE 0 TO DEC-CNT.
+           MOVE ' ' TO WKBFEDEC.
+           MOVE ' ' TO WKATRDEC.
+           INSPECT WKPRICEENTRY TALLYING DEC-CNT FOR ALL '.'.
+
+           IF DEC-CNT = 1
+               UNSTRING WKPRICEENTRY DELIMITED BY '.'
+                   INTO WKBFEDEC, WKATRDEC
+               END-UNSTRING
+               IF WKBFEDEC NOT ALPHABETIC
+                   IF WKATRDEC IS ALPHABETIC AND WKATRDEC NOT = ' '
+                       MOVE 'Y' TO DECINVAL-SW
                    END-IF
                ELSE
-                   DISPLAY 'INVALID OPTION'
+                   MOVE 'Y' TO DECINVAL-SW
+           ELSE
+               IF WKPRICEENTRY ALPHABETIC
+                   MOVE 'Y' TO DECINVAL-SW.
+
+       PRICE-CHECK.
+           IF WKPRICEENTRY = ' '
+               DISPLAY 'PRICE WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               PERFORM DEC-CHECK-PRICE
+               IF DECINVAL-SW = 'N'
+                   MOVE FUNCTION NUMVAL(WKPRICEENTRY) TO PRICE
+                   IF PRICE <= 0
+                       DISPLAY 'PRICE MUST BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+               ELSE
+                   DISPLAY 'PRICE MUST BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+      *    WARRANTY IS NULLABLE - SAME 0-9 YEAR RANGE CHANGE-WARRANTY
+      *    ENFORCES
+       WARRANTY-CHECK.
+           IF WKWAR = ' '
+               MOVE -1 TO NL-WARRANTY
+           ELSE
+               IF WKWAR NOT ALPHABETIC
+                   MOVE FUNCTION NUMVAL(WKWAR) TO WARRANTY
+                   IF WARRANTY <= 0
+                       DISPLAY 'WARRANTY MUST BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+                   ELSE
+                       IF WARRANTY > 9
+                           DISPLAY
+                           'WARRANTY MUST BE LESS THAN OR EQUAL TO 9'
+                           ADD 1 TO ERRCTR
+                       ELSE
+                           MOVE 0 TO NL-WARRANTY
+               ELSE
+                   DISPLAY 'WARRANTY MUST BE NUMERIC'
                    ADD 1 TO ERRCTR.
+
+      *    STOCKQTY IS NOT NULLABLE - A NEW LAPTOP HAS TO BE GIVEN A
+      *    STARTING ON-HAND QUANTITY, EVEN IF IT'S 0
+       STOCKQTY-CHECK.
+           IF WKSTOCKENTRY = ' '
+               DISPLAY 'STOCK QUANTITY WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF WKSTOCKENTRY NOT ALPHABETIC
+                   MOVE FUNCTION NUMVAL(WKSTOCKENTRY) TO STOCKQTY
+                   IF STOCKQTY < 0
+                       DISPLAY
+                       'STOCK QUANTITY SHOULD NOT BE LESS THAN 0'
+                       ADD 1 TO ERRCTR
+               ELSE
+                   DISPLAY 'STOCK QUANTITY SHOULD BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+       INSERT-LAP.
+           EXEC SQL
+               INSERT INTO LAPTOPS
+                   (LAPTOPID, COMPANYID, LAPNAME, PRODUCTNUMBER,
+                   SERIALNUMBER, OS, YYYY, STORAGE, CPU, RAM, PRICE,
+                   WARRANTY, STOCKQTY)
+               VALUES (:PK-LAPID, :FK-COMPID, :LAPNAME, :PRODNUM,
+               :SERIAL, :OS :NL-OS, :YEAR, :STORAGE :NL-STORAGE,
+               :CPU :NL-CPU, :RAM :NL-RAM, :PRICE,
+               :WARRANTY :NL-WARRANTY, :STOCKQTY)
+           END-EXEC.
            IF SQLCODE = 0
-               DISPLAY 'LAPTOP ' PK-LAPID ' HAD ' UPDATECTR 
+               DISPLAY '1 ROW WAS INSERTED'
+           ELSE
+               DISPLAY 'NO ROWS WERE INSERTED'
+               ADD 1 TO ERRCTR.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+
+       UPDATE-LAP-OP.
+           DISPLAY 'ENTER THE LAPTOP ID: '.
+           ACCEPT PK-LAPID.
+
+           PERFORM PREUPDATE-LAP.
+
+           IF SQLCODE = 0
+               DISPLAY 'LAPTOP ' PK-LAPID ' HAD ' UPDATECTR
                ' FIELDS UPDATED '
            ELSE
                IF PK-LAPID = ' '
@@ -1124,28 +2380,34 @@
            DISPLAY 'PRESS ENTER TO CONTINUE'.
            ACCEPT WKHOLD.
 
-       PREUPDATE-LAP-1.
-           PERFORM SELECT-LAP-1.
+       PREUPDATE-LAP.
+           PERFORM SELECT-LAP.
+
+           IF ERRCTR = 0
+               PERFORM CHANGE-VALUES-LAP.
 
            IF ERRCTR = 0
-               PERFORM CHANGE-VALUES-LAP-1.
+               PERFORM UPDATE-LAP.
 
            IF UPDATECTR = 0
                DISPLAY 'PRESS ENTER TO CONTINUE'
                ACCEPT WKHOLD.
 
-       SELECT-LAP-1.
-           PERFORM PRESELECT-LAP-1.
+       SELECT-LAP.
+           PERFORM PRESELECT-LAP.
            EXEC SQL
-               SELECT UPPER(CPU), WARRANTY
-               INTO :CPU :NL-CPU, :WARRANTY :NL-WARRANTY 
+               SELECT UPPER(CPU), WARRANTY, STORAGE, RAM, PRICE,
+                   LAPNAME
+               INTO :CPU :NL-CPU, :WARRANTY :NL-WARRANTY,
+                   :STORAGE :NL-STORAGE, :RAM :NL-RAM, :PRICE,
+                   :LAPNAME
                FROM LAPTOPS
                WHERE LAPTOPID = :PK-LAPID
            END-EXEC.
            IF SQLCODE = 0
                DISPLAY 'LAPTOP WAS FOUND, PRESS ENTER TO CONTINUE'
                ACCEPT WKHOLD
-               PERFORM DISPLAY-LAP-1
+               PERFORM DISPLAY-LAP
            ELSE
                IF PK-LAPID = ' '
                    DISPLAY 'NOTHING WAS ENTERED, UNABLE TO SELECT ROW'
@@ -1154,22 +2416,30 @@
                    DISPLAY 'LAPTOP ' PK-LAPID ' WAS NOT FOUND'
                    ADD 1 TO ERRCTR.
 
-       PRESELECT-LAP-1.
-      *    CLEARS VALUES IN THE VARCHAR CPU VARIABLE
+       PRESELECT-LAP.
+      *    CLEARS VALUES IN THE VARCHAR CPU/LAPNAME VARIABLES
            MOVE ' ' TO CPU-VALUE.
+           MOVE ' ' TO LAPNAME-VALUE.
 
       *    CLEARS VALUES IN INDICATOR VARIABLES
            MOVE 0 TO NL-CPU.
            MOVE 0 TO NL-WARRANTY.
+           MOVE 0 TO NL-STORAGE.
+           MOVE 0 TO NL-RAM.
+
+      *    CLEARS THE PRICE-CHANGED SWITCH FOR THE NEW UPDATE SESSION
+           MOVE 'N' TO PRICE-CHANGED-SW.
 
-       DISPLAY-LAP-1.
+       DISPLAY-LAP.
            DISPLAY 'LAPTOP ID: ' PK-LAPID.
 
       *    CHECKS IF CPU IS NULL
            IF NL-CPU < 0
                DISPLAY 'CPU: UNKNOWN'
            ELSE
-               DISPLAY 'CPU: ' CPU-VALUE.
+               DISPLAY 'CPU: ' CPU-VALUE
+               PERFORM CLASSIFY-CPU-TIER
+               DISPLAY 'PERFORMANCE TIER: ' CPU-TIER.
 
       *    CHECKS IF WARRANTY IS NULL
            IF NL-WARRANTY < 0
@@ -1178,13 +2448,39 @@
                MOVE WARRANTY TO O-WARRANTY
                DISPLAY 'WARRANTY: ' O-WARRANTY ' YEAR(S)'.
 
-       CHANGE-VALUES-LAP-1.
+      *    CHECKS IF STORAGE IS NULL
+           IF NL-STORAGE < 0
+               DISPLAY 'STORAGE: UNKNOWN'
+           ELSE
+               MOVE STORAGE TO WKGB
+      *    ADDS GB TO THE VALUE IN STORAGE
+               STRING WKGB DELIMITED BY ' '
+                   ' GB' DELIMITED BY SIZE
+               INTO O-STORAGE
+               DISPLAY 'STORAGE: ' O-STORAGE.
+
+      *    CHECKS IF RAM IS NULL
+           IF NL-RAM < 0
+               DISPLAY 'RAM: UNKNOWN'
+           ELSE
+               MOVE RAM TO WKGB
+      *    ADDS GB TO THE VALUE IN RAM
+               STRING WKGB DELIMITED BY ' '
+                   ' GB' DELIMITED BY SIZE
+               INTO O-RAM
+               DISPLAY 'RAM: ' O-RAM.
+
+           MOVE PRICE TO O-PRICE.
+           DISPLAY 'PRICE: ' O-PRICE.
+           DISPLAY 'LAPTOP NAME: ' LAPNAME-VALUE.
+
+       CHANGE-VALUES-LAP.
            DISPLAY 'DO YOU WISH TO UPDATE THE CPU FIELD?'.
            DISPLAY 'Y - YES'.
            DISPLAY 'N - NO'.
            ACCEPT WKOP.
 
-           IF FUNCTION UPPER-CASE(WKOP) = 'Y' 
+           IF FUNCTION UPPER-CASE(WKOP) = 'Y'
                PERFORM CHANGE-CPU.
 
            IF ERRCTR = 0
@@ -1196,6 +2492,42 @@
                IF FUNCTION UPPER-CASE(WKOP) = 'Y'
                    PERFORM CHANGE-WARRANTY.
 
+           IF ERRCTR = 0
+               DISPLAY 'DO YOU WISH TO UPDATE THE STORAGE FIELD?'
+               DISPLAY 'Y - YES'
+               DISPLAY 'N - NO'
+               ACCEPT WKOP
+
+               IF FUNCTION UPPER-CASE(WKOP) = 'Y'
+                   PERFORM CHANGE-STORAGE.
+
+           IF ERRCTR = 0
+               DISPLAY 'DO YOU WISH TO UPDATE THE RAM FIELD?'
+               DISPLAY 'Y - YES'
+               DISPLAY 'N - NO'
+               ACCEPT WKOP
+
+               IF FUNCTION UPPER-CASE(WKOP) = 'Y'
+                   PERFORM CHANGE-RAM.
+
+           IF ERRCTR = 0
+               DISPLAY 'DO YOU WISH TO UPDATE THE PRICE FIELD?'
+               DISPLAY 'Y - YES'
+               DISPLAY 'N - NO'
+               ACCEPT WKOP
+
+               IF FUNCTION UPPER-CASE(WKOP) = 'Y'
+                   PERFORM CHANGE-PRICE.
+
+           IF ERRCTR = 0
+               DISPLAY 'DO YOU WISH TO UPDATE THE LAPTOP NAME FIELD?'
+               DISPLAY 'Y - YES'
+               DISPLAY 'N - NO'
+               ACCEPT WKOP
+
+               IF FUNCTION UPPER-CASE(WKOP) = 'Y'
+                   PERFORM CHANGE-LAPNAME.
+
            IF ERRCTR > 0 AND UPDATECTR > 0
                MOVE 0 TO UPDATECTR.
 
@@ -1241,6 +2573,28 @@
            ELSE
                MOVE 'Y' TO CPUINVAL-SW.
 
+      *    PARSES THE GHZ FIGURE BACK OUT OF CPU-VALUE THE SAME WAY
+      *    CHECK-CPU DOES AND TAGS IT WITH A PERFORMANCE TIER AGAINST
+      *    THE CONFIGURABLE CPU-TIER-LOW-BREAK/CPU-TIER-HIGH-BREAK
+      *    BREAKPOINTS
+       CLASSIFY-CPU-TIER.
+           UNSTRING CPU-VALUE DELIMITED BY ' '
+               INTO WKWORD-1, WKWORD-2, WKHZ.
+           UNSTRING WKHZ DELIMITED BY 'G'
+               INTO WKHZ-1, WKHZ-2.
+
+           IF FUNCTION UPPER-CASE(WKHZ-2) = 'HZ'
+               COMPUTE CPU-GHZ = FUNCTION NUMVAL(WKHZ-1)
+               IF CPU-GHZ < CPU-TIER-LOW-BREAK
+                   MOVE 'BUDGET' TO CPU-TIER
+               ELSE
+                   IF CPU-GHZ < CPU-TIER-HIGH-BREAK
+                       MOVE 'MID-RANGE' TO CPU-TIER
+                   ELSE
+                       MOVE 'HIGH-PERFORMANCE' TO CPU-TIER
+           ELSE
+               MOVE 'UNKNOWN' TO CPU-TIER.
+
        CHANGE-WARRANTY.
            DISPLAY
        'ENTER THE VALUE YOU WANT TO CHANGE THE LAPTOP''S WARRANTY TO: '.
@@ -1267,95 +2621,6 @@
                    DISPLAY 'WARRANTY MUST BE NUMERIC'
                    ADD 1 TO ERRCTR.
 
-       UPDATE-LAP-1.
-           EXEC SQL
-               UPDATE LAPTOPS
-                   SET CPU = :CPU :NL-CPU,
-                       WARRANTY = :WARRANTY :NL-WARRANTY
-                   WHERE LAPTOPID = :PK-LAPID
-           END-EXEC.
-
-       PREUPDATE-LAP-2.
-           PERFORM SELECT-LAP-2.
-
-           IF ERRCTR = 0
-               PERFORM CHANGE-VALUES-LAP-2.
-
-           IF UPDATECTR = 0
-               DISPLAY 'PRESS ENTER TO CONTINUE'
-               ACCEPT WKHOLD.
-
-       SELECT-LAP-2.
-           PERFORM PRESELECT-LAP-2.
-           EXEC SQL
-               SELECT STORAGE, RAM
-               INTO :STORAGE :NL-STORAGE, :RAM :NL-RAM
-               FROM LAPTOPS
-               WHERE LAPTOPID = :PK-LAPID
-           END-EXEC.
-           IF SQLCODE = 0
-               DISPLAY 'LAPTOP WAS FOUND, PRESS ENTER TO CONTINUE'
-               ACCEPT WKHOLD
-               PERFORM DISPLAY-LAP-2
-           ELSE
-               IF PK-LAPID = ' '
-                   DISPLAY 'NOTHING WAS ENTERED, UNABLE TO SELECT ROW'
-                   ADD 1 TO ERRCTR
-               ELSE
-                   DISPLAY 'LAPTOP ' PK-LAPID ' WAS NOT FOUND'
-                   ADD 1 TO ERRCTR.
-
-       PRESELECT-LAP-2.
-      *    CLEARS VALUES IN INDICATOR VARIABLES
-           MOVE 0 TO NL-STORAGE.
-           MOVE 0 TO NL-RAM.
-
-       DISPLAY-LAP-2.
-           DISPLAY 'LAPTOP ID: ' PK-LAPID.
-
-      *    CHECKS IF STORAGE IS NULL
-           IF NL-STORAGE < 0
-               DISPLAY 'STORAGE: UNKNOWN'
-           ELSE
-               MOVE STORAGE TO WKGB
-      *    ADDS GB TO THE VALUE IN STORAGE
-               STRING WKGB DELIMITED BY ' '
-                   ' GB' DELIMITED BY SIZE
-               INTO O-STORAGE
-               DISPLAY 'STORAGE: ' O-STORAGE.
-
-      *    CHECKS IF RAM IS NULL
-           IF NL-RAM < 0
-               DISPLAY 'RAM: UNKNOWN'
-           ELSE
-               MOVE RAM TO WKGB
-      *    ADDS GB TO THE VALUE IN RAM
-               STRING WKGB DELIMITED BY ' '
-                   ' GB' DELIMITED BY SIZE
-               INTO O-RAM
-               DISPLAY 'RAM: ' O-RAM.
-
-       CHANGE-VALUES-LAP-2.
-           DISPLAY 'DO YOU WISH TO UPDATE THE STORAGE FIELD?'.
-           DISPLAY 'Y - YES'.
-           DISPLAY 'N - NO'.
-           ACCEPT WKOP.
-
-           IF FUNCTION UPPER-CASE(WKOP) = 'Y'
-               PERFORM CHANGE-STORAGE.
-
-           IF ERRCTR = 0
-               DISPLAY 'DO YOU WISH TO UPDATE THE RAM FIELD?'
-               DISPLAY 'Y - YES'
-               DISPLAY 'N - NO'
-               ACCEPT WKOP
-
-               IF FUNCTION UPPER-CASE(WKOP) = 'Y'
-                   PERFORM CHANGE-RAM.
-
-           IF ERRCTR > 0 AND UPDATECTR > 0
-               MOVE 0 TO UPDATECTR.
-
        CHANGE-STORAGE.
            DISPLAY
         'ENTER THE VALUE YOU WANT TO CHANGE THE LAPTOP''S STORAGE TO: '.
@@ -1438,13 +2703,69 @@
                IF WKRAM IS ALPHABETIC
                    MOVE 'Y' TO DECINVAL-SW.
 
-       UPDATE-LAP-2.
+       CHANGE-PRICE.
+      *    SAVES THE PRICE AS IT WAS BEFORE THE OPERATOR'S NEW VALUE
+      *    OVERWRITES IT, FOR THE PRICEHISTORY ROW
+           MOVE PRICE TO OLDPRICE.
+
+           DISPLAY
+       'ENTER THE VALUE YOU WANT TO CHANGE THE LAPTOP''S PRICE TO: '.
+           ACCEPT WKPRICEENTRY.
+
+           IF WKPRICEENTRY = ' '
+               DISPLAY 'PRICE WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               PERFORM DEC-CHECK-PRICE
+               IF DECINVAL-SW = 'N'
+                   MOVE FUNCTION NUMVAL(WKPRICEENTRY) TO PRICE
+                   IF PRICE <= 0
+                       DISPLAY 'PRICE MUST BE GREATER THAN 0'
+                       ADD 1 TO ERRCTR
+                   ELSE
+                       ADD 1 TO UPDATECTR
+                       MOVE 'Y' TO PRICE-CHANGED-SW
+               ELSE
+                   DISPLAY 'PRICE MUST BE NUMERIC'
+                   ADD 1 TO ERRCTR.
+
+       CHANGE-LAPNAME.
+           DISPLAY
+           'ENTER THE VALUE YOU WANT TO CHANGE THE LAPTOP''S NAME TO: '.
+           ACCEPT LAPNAME-VALUE.
+           PERFORM CALC-LEN-LAPNAME.
+           PERFORM LAPNAME-CHECK.
+
+           IF ERRCTR = 0
+               ADD 1 TO UPDATECTR.
+
+       UPDATE-LAP.
            EXEC SQL
                UPDATE LAPTOPS
-                   SET STORAGE = :STORAGE :NL-STORAGE,
-                       RAM = :RAM :NL-RAM
+                   SET CPU = :CPU :NL-CPU,
+                       WARRANTY = :WARRANTY :NL-WARRANTY,
+                       STORAGE = :STORAGE :NL-STORAGE,
+                       RAM = :RAM :NL-RAM,
+                       PRICE = :PRICE,
+                       LAPNAME = :LAPNAME
                    WHERE LAPTOPID = :PK-LAPID
            END-EXEC.
+           IF SQLCODE = 0 AND PRICE-CHANGED-SW = 'Y'
+               PERFORM INSERT-PRICEHISTORY.
+
+      *    RECORDS THE OLD/NEW PRICE AND THE DATE THE CHANGE TOOK
+      *    EFFECT, SO MARGIN ANALYSIS CAN SEE WHAT A MODEL USED TO SELL
+      *    FOR INSTEAD OF JUST WHAT IT COSTS TODAY
+       INSERT-PRICEHISTORY.
+           EXEC SQL
+               INSERT INTO PRICEHISTORY
+                   (LAPTOPID, OLDPRICE, NEWPRICE, EFFECTIVEDATE)
+               VALUES (:PK-LAPID, :OLDPRICE, :PRICE, CURRENT DATE)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY
+       'A SERIOUS ERROR OCCURED WHILE WRITING THE PRICE HISTORY ENTRY'
+               ADD 1 TO ERRCTR.
 
        SAVE-CHANGES.
            DISPLAY 'DO YOU WISH TO SAVE YOUR CHANGES?'.
@@ -1455,12 +2776,21 @@
       *    UPPER-CASE() FUNCTION IS USED TO FORCE CHARACTERS ENTERED BY
       *    THE USER TO UPPERCASE
            IF FUNCTION UPPER-CASE(WKOP) = 'Y'
-               PERFORM COMMIT-CHANGES.
-       
+               PERFORM COMMIT-CHANGES
+           ELSE
+               PERFORM ROLLBACK-CHANGES.
+
        COMMIT-CHANGES.
            EXEC SQL COMMIT WORK END-EXEC.
 
+      *    DISCARDS THE PENDING UPDATE AGAINST COMPANY/LAPTOPS INSTEAD
+      *    OF LEAVING IT UNCOMMITTED UNTIL THE RUN ENDS
+       ROLLBACK-CHANGES.
+           EXEC SQL ROLLBACK WORK END-EXEC.
+
        SHUT-DOWN.
+           DISPLAY UPDATECTR ' FIELD(S) UPDATED, ' ERRCTR
+               ' ERROR(S) ENCOUNTERED THIS SESSION'.
            DISPLAY 'CLOSING PROGRAM, PRESS ENTER TO CONTINUE'.
            ACCEPT WKHOLD.
            STOP 'PRESS ENTER AGAIN TO TERMINATE'.
