@@ -243,10 +243,20 @@
 
            PERFORM SHUT-DOWN.
 
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
        CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
            EXEC SQL
                CONNECT TO SAMPLE
            END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
 
        SELECT-OPTION.
            DISPLAY 'SELECT AN OPTION: '.
@@ -1046,10 +1056,20 @@
 
            PERFORM SHUT-DOWN.
 
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
        CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
            EXEC SQL
                CONNECT TO SAMPLE
            END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
 
        SELECT-OPTION.
            DISPLAY 'SELECT AN OPTION: '.
