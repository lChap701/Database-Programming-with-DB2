@@ -179,6 +179,27 @@
 		   05  O-QTY     				   PIC ZZ9.
 		   05  O-ORDERCOST				   PIC $$$$,$$$,$$$.99.
 		   05  O-DEALS					   PIC .99.
+      *    USED TO CONTAIN CHARACTERS FROM CPU WHILE ITS BEING
+      *    UNSTRINGED FOR CLASSIFY-CPU-TIER
+           05  WKWORD-1                    PIC X(20).
+           05  WKWORD-2                    PIC X(20).
+           05  WKHZ                        PIC X(20).
+           05  WKHZ-1                      PIC X(6).
+           05  WKHZ-2                      PIC X(2).
+      *    HOLDS THE NUMERIC GHZ FIGURE PARSED OUT OF CPU-VALUE FOR
+      *    CLASSIFY-CPU-TIER
+           05  CPU-GHZ                     PIC S9(3)V99    COMP-3.
+      *    HOLDS THE PERFORMANCE TIER CLASSIFY-CPU-TIER TAGS THE
+      *    LAPTOP'S CPU WITH
+           05  CPU-TIER                    PIC X(17).
+      *    CONFIGURABLE GHZ BREAKPOINTS CLASSIFY-CPU-TIER COMPARES
+      *    CPU-GHZ AGAINST - BELOW THE LOW BREAK IS "BUDGET", AT OR
+      *    ABOVE THE HIGH BREAK IS "HIGH-PERFORMANCE", AND EVERYTHING
+      *    IN BETWEEN IS "MID-RANGE"
+       01  CPU-TIER-LOW-BREAK              PIC S9(3)V99    COMP-3
+                                                            VALUE 2.00.
+       01  CPU-TIER-HIGH-BREAK             PIC S9(3)V99    COMP-3
+                                                            VALUE 3.50.
 
        PROCEDURE DIVISION.
        RUN-START.
@@ -199,10 +220,20 @@
                    DISPLAY 'INVALID OPTION, PRESS ENTER TO CONTINUE'.
            PERFORM SHUT-DOWN.
                   
-       CONNECT-TO-DATABASE.    
-            EXEC SQL 
-                CONNECT TO SAMPLE 
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT-TO-DATABASE.
+            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+            EXEC SQL
+                CONNECT TO SAMPLE
             END-EXEC.
+            IF SQLCODE NOT = 0
+                DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+                DISPLAY 'SQLCODE: ' SQLCODE
+                STOP RUN.
+            EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
 
        SELECT-OPTION.
            DISPLAY 'SELLECT AN OPTION: '.
@@ -283,10 +314,11 @@
            ACCEPT PK-LAPID.
            PERFORM PRESELECT-LAP.
            EXEC SQL 
-               SELECT L.COMPANYID, UPPER(COMPANYNAME),
+               SELECT L.COMPANYID, UPPER(COMPANYNAME), EMAILADDR,
                UPPER(LAPTOPNAME), PRODUCTNUMBER, SERIAL, UPPER(OS),
                YEAR, STORAGE, UPPER(CPU), RAM, PRICE, WARRANTY
-               INTO :FK-COMPID, :COMPNAME, :LAPNAME, :PRODNUM, :SERIAL,
+               INTO :FK-COMPID, :COMPNAME, :EMAILAD :NL-EMAILAD,
+               :LAPNAME, :PRODNUM, :SERIAL,
                :OS :NL-OS, :YEAR,:STORAGE :NL-STORAGE, :CPU :NL-CPU,
                :RAM :NL-RAM, :PRICE, :WARRANTY :NL-WARRANTY
                FROM LAPTOPS L, COMPANY C
@@ -309,6 +341,7 @@
        PRESELECT-LAP.
       *    CLEARS VALUES IN VARCHAR VARIABLES
            MOVE ' ' TO COMPNAME-VALUE.
+           MOVE ' ' TO EMAILAD-VALUE.
            MOVE ' ' TO LAPNAME-VALUE.
            MOVE ' ' TO PRODNUM-VALUE.
            MOVE ' ' TO SERIAL-VALUE.
@@ -316,6 +349,7 @@
            MOVE ' ' TO CPU-VALUE.
 
       *    CLEARS VALUES IN NULLABLE VARIABLES
+           MOVE 0 TO NL-EMAILAD.
            MOVE 0 TO NL-OS.
            MOVE 0 TO NL-STORAGE.
            MOVE 0 TO NL-CPU.
@@ -332,6 +366,13 @@
            DISPLAY 'LAPTOP ID: ' PK-LAPID.
            DISPLAY 'COMPANY ID: ' FK-COMPID.
            DISPLAY 'BRAND: ' COMPNAME-VALUE.
+
+      *    CHECKS IF THE VENDOR'S EMAIL ADDRESS IS NULL
+           IF NL-EMAILAD < 0
+               DISPLAY 'VENDOR EMAIL: UNKNOWN'
+           ELSE
+               DISPLAY 'VENDOR EMAIL: ' EMAILAD-VALUE.
+
 	       DISPLAY 'LAPTOP NAME: ' LAPNAME-VALUE.
            DISPLAY 'PRODUCT NUMBER: ' PRODNUM-VALUE.
 	       DISPLAY 'SERIAL: ' SERIAL-VALUE.
@@ -359,7 +400,9 @@
            IF NL-CPU < 0
                DISPLAY 'CPU: UNKNOWN'
            ELSE
-               DISPLAY 'CPU: ' CPU-VALUE.
+               DISPLAY 'CPU: ' CPU-VALUE
+               PERFORM CLASSIFY-CPU-TIER
+               DISPLAY 'PERFORMANCE TIER: ' CPU-TIER.
 
       *    CHECKS IF RAM IS NULL
            IF NL-RAM < 0
@@ -386,6 +429,27 @@
                MOVE WARRANTY TO O-WARRANTY
                DISPLAY 'WARRANTY: ' O-WARRANTY.
 
+      *    PARSES THE GHZ FIGURE BACK OUT OF CPU-VALUE AND TAGS IT
+      *    WITH A PERFORMANCE TIER AGAINST THE CONFIGURABLE
+      *    CPU-TIER-LOW-BREAK/CPU-TIER-HIGH-BREAK BREAKPOINTS
+       CLASSIFY-CPU-TIER.
+           UNSTRING CPU-VALUE DELIMITED BY ' '
+               INTO WKWORD-1, WKWORD-2, WKHZ.
+           UNSTRING WKHZ DELIMITED BY 'G'
+               INTO WKHZ-1, WKHZ-2.
+
+           IF FUNCTION UPPER-CASE(WKHZ-2) = 'HZ'
+               COMPUTE CPU-GHZ = FUNCTION NUMVAL(WKHZ-1)
+               IF CPU-GHZ < CPU-TIER-LOW-BREAK
+                   MOVE 'BUDGET' TO CPU-TIER
+               ELSE
+                   IF CPU-GHZ < CPU-TIER-HIGH-BREAK
+                       MOVE 'MID-RANGE' TO CPU-TIER
+                   ELSE
+                       MOVE 'HIGH-PERFORMANCE' TO CPU-TIER
+           ELSE
+               MOVE 'UNKNOWN' TO CPU-TIER.
+
        SHUT-DOWN.
            DISPLAY 'PROGRAM STOPPING'.
            ACCEPT WKHOLD.
