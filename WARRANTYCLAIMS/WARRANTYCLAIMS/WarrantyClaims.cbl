@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARRANTYCLAIMS.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    INTERACTIVE MAINTENANCE PROGRAM FOR THE WARRANTYCLAIMS
+      *    TABLE - LETS THE OPERATOR LOG A NEW CLAIM AGAINST A
+      *    LAPTOPID OR LOOK UP THE CLAIMS ALREADY ON FILE FOR A
+      *    LAPTOPID, SO A CUSTOMER CALLING ABOUT A BROKEN LAPTOP CAN
+      *    BE LOOKED UP BY MORE THAN JUST CHECKING LAPTOPS.WARRANTY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    REPRESENTS THE OPTION THAT THE USER SELECTED
+       01  WKOP                            PIC X.
+      *    COUNTERS
+       01  ERRCTR                          PIC 9           VALUE 0.
+       01  ROWCTR                          PIC 99          VALUE 0.
+      *    HOLDS THE NEXT CLAIMID TO BE GENERATED FOR INSERT-CLAIM
+       01  WKNEXTCLAIMID                   PIC 9(4)        VALUE 0.
+      *    NULLABLE INDICATOR FOR THE MAX(CLAIMID) LOOKUP - NEGATIVE
+      *    MEANS THE TABLE WAS EMPTY AND MAX(CLAIMID) CAME BACK NULL
+       01  NL-MAXCLAIMID                   PIC S9(4)       COMP.
+      *    USED TO BREAK A CLAIMDATE ENTRY APART FOR VALIDATION
+       01  WKYYYY                          PIC X(4)        VALUE ' '.
+       01  WKMM                            PIC X(2)        VALUE ' '.
+       01  WKDD                            PIC X(2)        VALUE ' '.
+      *    HOLDS THE FORMATTED RESOLUTION STATUS FOR DISPLAY-CLAIM
+       01  O-RESSTAT                       PIC X(11).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      **********************WARRANTYCLAIMS TABLE************************
+       01  PK-CLAIMID                      PIC X(4).
+       01  FK-LAPID                        PIC X(4).
+       01  CLAIMDATE                       PIC X(10).
+       01  RESOLUTIONSTATUS                PIC X.
+       01  DESCRIPTION.
+           49  DESCRIPTION-LENG            PIC S9(4)       COMP.
+           49  DESCRIPTION-VALUE           PIC X(100).
+      ************************LAPTOPS TABLE*****************************
+      *    HOLDS THE COUNT RETURNED WHEN CHECKING THAT FK-LAPID IS AN
+      *    ACTUAL LAPTOPID BEFORE A NEW CLAIM IS LOGGED AGAINST IT
+       01  LAPIDCNT                        PIC S9(9)       COMP.
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           DISPLAY 'WELCOME, PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           PERFORM CONNECT.
+           PERFORM SELECT-OPTION.
+
+           IF WKOP = '1'
+               PERFORM LOG-CLAIM
+           ELSE
+               IF WKOP = '2'
+                   PERFORM LOOKUP-CLAIMS
+               ELSE
+                   DISPLAY 'INVALID OPTION, PRESS ENTER TO CONTINUE'
+                   ADD 1 TO ERRCTR
+                   ACCEPT WKHOLD.
+
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       SELECT-OPTION.
+           DISPLAY 'SELECT AN OPTION:'.
+           DISPLAY '1 - LOG A NEW WARRANTY CLAIM'.
+           DISPLAY '2 - LOOK UP WARRANTY CLAIMS FOR A LAPTOPID'.
+           ACCEPT WKOP.
+
+      *    LOGS A NEW CLAIM AGAINST AN EXISTING LAPTOPID
+       LOG-CLAIM.
+           DISPLAY 'ENTER THE LAPTOPID THIS CLAIM IS AGAINST:'.
+           ACCEPT FK-LAPID.
+           PERFORM CHECK-LAPID.
+
+           IF ERRCTR = 0
+               PERFORM ENTER-CLAIM-VALUES.
+
+           IF ERRCTR = 0
+               PERFORM GENERATE-CLAIMID
+               DISPLAY 'GENERATED CLAIM ID: ' PK-CLAIMID
+               PERFORM INSERT-CLAIM.
+
+      *    CONFIRMS FK-LAPID IS AN EXISTING LAPTOPID BEFORE A CLAIM IS
+      *    LOGGED AGAINST IT, SINCE WARRANTYCLAIMS.LAPTOPID IS A
+      *    FOREIGN KEY INTO LAPTOPS
+       CHECK-LAPID.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :LAPIDCNT
+               FROM LAPTOPS
+               WHERE LAPTOPID = :FK-LAPID
+           END-EXEC.
+           IF LAPIDCNT = 0
+               DISPLAY 'LAPTOPID ' FK-LAPID ' WAS NOT FOUND'
+               ADD 1 TO ERRCTR.
+
+      *    LOOKS UP THE HIGHEST EXISTING CLAIMID AND GENERATES THE
+      *    NEXT ONE, SO THE OPERATOR NEVER HAS TO KEY IN A KEY THAT
+      *    MIGHT ALREADY BE IN USE
+       GENERATE-CLAIMID.
+           EXEC SQL
+               SELECT MAX(CLAIMID)
+               INTO :PK-CLAIMID :NL-MAXCLAIMID
+               FROM WARRANTYCLAIMS
+           END-EXEC.
+           IF SQLCODE = 0 AND NL-MAXCLAIMID >= 0
+               COMPUTE WKNEXTCLAIMID = FUNCTION NUMVAL(PK-CLAIMID) + 1
+           ELSE
+               MOVE 1 TO WKNEXTCLAIMID.
+           MOVE WKNEXTCLAIMID TO PK-CLAIMID.
+
+       ENTER-CLAIM-VALUES.
+           MOVE ' ' TO DESCRIPTION-VALUE.
+           DISPLAY 'ENTER THE CLAIM DATE (YYYY-MM-DD):'.
+           ACCEPT CLAIMDATE.
+           PERFORM CLAIMDATE-CHECK.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER A DESCRIPTION OF THE PROBLEM:'
+               ACCEPT DESCRIPTION-VALUE
+               PERFORM CALC-LEN-DESCRIPTION.
+
+           IF ERRCTR = 0
+               DISPLAY 'ENTER THE RESOLUTION STATUS:'
+               DISPLAY 'O - OPEN'
+               DISPLAY 'P - IN PROGRESS'
+               DISPLAY 'R - RESOLVED'
+               ACCEPT RESOLUTIONSTATUS
+               PERFORM RESSTAT-CHECK.
+
+       CLAIMDATE-CHECK.
+           IF CLAIMDATE = ' '
+               DISPLAY 'CLAIM DATE WAS NOT ENTERED'
+               ADD 1 TO ERRCTR
+           ELSE
+               IF CLAIMDATE NOT ALPHABETIC
+                   UNSTRING CLAIMDATE DELIMITED BY '-'
+                       INTO WKYYYY, WKMM, WKDD
+                   END-UNSTRING
+                   IF WKYYYY NOT ALPHABETIC AND WKMM NOT ALPHABETIC
+                   AND WKDD NOT ALPHABETIC
+                       IF FUNCTION NUMVAL(WKYYYY) = 0 AND FUNCTION
+                       NUMVAL(WKMM) = 0 AND FUNCTION NUMVAL(WKDD) = 0
+                           DISPLAY 'DATE ' CLAIMDATE
+                           ' SHOULD BE IN YYYY-MM-DD FORMAT'
+                           ADD 1 TO ERRCTR
+                       END-IF
+                   ELSE
+                       DISPLAY 'CLAIM DATE SHOULD NOT CONTAIN LETTERS'
+                       ADD 1 TO ERRCTR
+               ELSE
+                   DISPLAY 'CLAIM DATE SHOULD NOT BE ALPHABETIC'
+                   ADD 1 TO ERRCTR.
+
+       CALC-LEN-DESCRIPTION.
+           IF FUNCTION TRIM(DESCRIPTION-VALUE) = ' '
+               MOVE 0 TO DESCRIPTION-LENG
+           ELSE
+               COMPUTE DESCRIPTION-LENG =
+                   FUNCTION LENGTH(FUNCTION TRIM(DESCRIPTION-VALUE)).
+
+       RESSTAT-CHECK.
+           IF FUNCTION UPPER-CASE(RESOLUTIONSTATUS) = 'O' OR
+           FUNCTION UPPER-CASE(RESOLUTIONSTATUS) = 'P' OR
+           FUNCTION UPPER-CASE(RESOLUTIONSTATUS) = 'R'
+               MOVE FUNCTION UPPER-CASE(RESOLUTIONSTATUS)
+                   TO RESOLUTIONSTATUS
+           ELSE
+               DISPLAY 'RESOLUTION STATUS MUST BE O, P OR R'
+               ADD 1 TO ERRCTR.
+
+       INSERT-CLAIM.
+           EXEC SQL
+               INSERT INTO WARRANTYCLAIMS
+                   (CLAIMID, LAPTOPID, CLAIMDATE, DESCRIPTION,
+                   RESOLUTIONSTATUS)
+               VALUES
+                   (:PK-CLAIMID, :FK-LAPID, :CLAIMDATE,
+                   :DESCRIPTION, :RESOLUTIONSTATUS)
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY '1 ROW WAS INSERTED'
+           ELSE
+               DISPLAY
+               'A SERIOUS ERROR OCCURED WHILE INSERTING THIS CLAIM'
+               ADD 1 TO ERRCTR.
+
+      *    LOOKS UP AND DISPLAYS EVERY CLAIM ON FILE FOR A LAPTOPID
+       LOOKUP-CLAIMS.
+           DISPLAY 'ENTER THE LAPTOPID TO LOOK UP CLAIMS FOR:'.
+           ACCEPT FK-LAPID.
+           PERFORM DECLARE-CLAIMS.
+           PERFORM PROC-CLAIMS.
+           DISPLAY ROWCTR ' CLAIM(S) WERE FOUND FOR LAPTOPID '
+               FK-LAPID.
+           DISPLAY 'PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+
+       DECLARE-CLAIMS.
+           EXEC SQL
+               DECLARE CLAIMS_CUR CURSOR FOR
+               SELECT CLAIMID, CLAIMDATE, DESCRIPTION,
+                   RESOLUTIONSTATUS
+               FROM WARRANTYCLAIMS
+               WHERE LAPTOPID = :FK-LAPID
+               ORDER BY CLAIMDATE
+           END-EXEC.
+
+       PROC-CLAIMS.
+           MOVE 0 TO ROWCTR.
+           EXEC SQL
+               OPEN CLAIMS_CUR
+           END-EXEC.
+           PERFORM LOOP-CLAIMS THRU LOOP-CLAIMS-EXIT
+               UNTIL SQLCODE = 100.
+           EXEC SQL
+               CLOSE CLAIMS_CUR
+           END-EXEC.
+
+       LOOP-CLAIMS.
+           EXEC SQL
+               FETCH CLAIMS_CUR
+               INTO :PK-CLAIMID, :CLAIMDATE, :DESCRIPTION,
+                   :RESOLUTIONSTATUS
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-CLAIMS-EXIT.
+           IF SQLCODE = 0
+               ADD 1 TO ROWCTR
+               PERFORM DISPLAY-CLAIM.
+       LOOP-CLAIMS-EXIT.
+           EXIT.
+
+       DISPLAY-CLAIM.
+           EVALUATE RESOLUTIONSTATUS
+               WHEN 'O'
+                   MOVE 'OPEN' TO O-RESSTAT
+               WHEN 'P'
+                   MOVE 'IN PROGRESS' TO O-RESSTAT
+               WHEN 'R'
+                   MOVE 'RESOLVED' TO O-RESSTAT
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO O-RESSTAT
+           END-EVALUATE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'CLAIM ID: ' PK-CLAIMID.
+           DISPLAY 'CLAIM DATE: ' CLAIMDATE.
+           DISPLAY 'DESCRIPTION: ' DESCRIPTION-VALUE
+               (1:DESCRIPTION-LENG).
+           DISPLAY 'RESOLUTION STATUS: ' O-RESSTAT.
+
+       SHUT-DOWN.
+           DISPLAY 'CLOSING PROGRAM, PRESS ENTER TO CONTINUE'.
+           ACCEPT WKHOLD.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           ACCEPT WKHOLD.
+           STOP RUN.
