@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAPORDEX.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    UNATTENDED BATCH EXTRACT - WRITES A FIXED-FORMAT SEQUENTIAL
+      *    RECORD FOR EVERY LAPTOPORDERS LINE ITEM, JOINED TO ITS
+      *    OWNING ORDER AND LAPTOP, FOR THE NIGHTLY DATA WAREHOUSE
+      *    LOAD. RUN FROM THE LAPORDEXTRACT JCL - NOT AN INTERACTIVE
+      *    PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    FIXED-FORMAT SEQUENTIAL EXTRACT FILE FOR THE WAREHOUSE LOAD
+           SELECT LAPORDEXT-FILE ASSIGN TO LAPORDEX
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAPORDEXT-FILE.
+       01  LAPORDEXT-REC.
+           05  EXT-ORDERID                 PIC X(4).
+           05  EXT-CUSTID                  PIC X(4).
+           05  EXT-ORDERDATE                PIC X(10).
+           05  EXT-LAPID                   PIC X(4).
+           05  EXT-QTY                     PIC 9(9).
+           05  EXT-ORDERCOST               PIC 9(9)V99.
+           05  EXT-DEALS                   PIC 9V99.
+           05  EXT-PRICE                   PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    COUNTERS
+       01  ERRCTR                          PIC 9           VALUE 0.
+       01  ROWCTR                          PIC 9(4)        VALUE 0.
+      *    COUNTS ROWS SKIPPED OVER THE WHOLE RUN, SINCE ERRCTR IS
+      *    RESET EACH TIME THROUGH LOOP-LAPORD TO GATE JUST THE
+      *    CURRENT ROW
+       01  SKIPCTR                         PIC 9(4)        VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *********************LAPTOPORDERS TABLE*************************
+       01  FK-ORDERID                      PIC X(4).
+       01  FK-LAPID                        PIC X(4).
+       01  QTY                             PIC S9(9)       COMP.
+       01  ORDERCOST                       PIC S9(9)V99    COMP-3.
+       01  DEALS                           PIC SV99        COMP-3.
+       01  NL-DEALS                        PIC S9(4)       COMP.
+      ************************ORDERS TABLE****************************
+       01  FK-CUSTID                       PIC X(4).
+       01  ORDERDATE                       PIC X(10).
+      ***********************LAPTOPS TABLE*****************************
+       01  PRICE                           PIC S9(6)V99    COMP-3.
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           PERFORM CONNECT.
+           PERFORM OPEN-LAPORDEXT.
+           PERFORM DECLARE-LAPORD.
+           PERFORM PROC-LAPORD.
+           PERFORM CLOSE-LAPORDEXT.
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       OPEN-LAPORDEXT.
+           OPEN OUTPUT LAPORDEXT-FILE.
+
+       CLOSE-LAPORDEXT.
+           CLOSE LAPORDEXT-FILE.
+
+      *    DRIVES A CURSOR OVER EVERY LAPTOPORDERS LINE ITEM; THE
+      *    OWNING ORDER AND LAPTOP ARE EACH A 1:1 FOREIGN-KEY LOOKUP
+      *    RATHER THAN A FURTHER NESTED CURSOR
+       DECLARE-LAPORD.
+           EXEC SQL
+               DECLARE LAPORDEXT_CUR CURSOR FOR
+               SELECT ORDERID, LAPTOPID, QUANTITY, ORDERCOST,
+                   DEALS
+               FROM LAPTOPORDERS
+           END-EXEC.
+
+       PROC-LAPORD.
+           EXEC SQL OPEN LAPORDEXT_CUR END-EXEC.
+           PERFORM LOOP-LAPORD THRU LOOP-LAPORD-EXIT
+               UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE LAPORDEXT_CUR END-EXEC.
+
+       LOOP-LAPORD.
+           MOVE 0 TO ERRCTR.
+           EXEC SQL
+               FETCH LAPORDEXT_CUR
+               INTO :FK-ORDERID, :FK-LAPID, :QTY, :ORDERCOST,
+               :DEALS :NL-DEALS
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-LAPORD-EXIT.
+           IF SQLCODE = 0
+               PERFORM SELECT-ORD-FOR-EXTRACT
+               PERFORM SELECT-LAP-FOR-EXTRACT
+               IF ERRCTR = 0
+                   ADD 1 TO ROWCTR
+                   PERFORM WRITE-EXTRACT-RECORD
+               ELSE
+                   ADD 1 TO SKIPCTR.
+
+       LOOP-LAPORD-EXIT.
+           EXIT.
+
+       SELECT-ORD-FOR-EXTRACT.
+           EXEC SQL
+               SELECT CUSTOMERID, ORDERDATE
+               INTO :FK-CUSTID, :ORDERDATE
+               FROM ORDERS
+               WHERE ORDERID = :FK-ORDERID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               ADD 1 TO ERRCTR
+               DISPLAY 'ORDER ' FK-ORDERID ' WAS NOT FOUND, SKIPPING'
+                   ' LAPTOPORDERS ROW'.
+
+       SELECT-LAP-FOR-EXTRACT.
+           IF ERRCTR = 0
+               EXEC SQL
+                   SELECT PRICE
+                   INTO :PRICE
+                   FROM LAPTOPS
+                   WHERE LAPTOPID = :FK-LAPID
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   ADD 1 TO ERRCTR
+                   DISPLAY 'LAPTOP ' FK-LAPID ' WAS NOT FOUND,'
+                       ' SKIPPING LAPTOPORDERS ROW'.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE FK-ORDERID TO EXT-ORDERID.
+           MOVE FK-CUSTID TO EXT-CUSTID.
+           MOVE ORDERDATE TO EXT-ORDERDATE.
+           MOVE FK-LAPID TO EXT-LAPID.
+           MOVE QTY TO EXT-QTY.
+           MOVE ORDERCOST TO EXT-ORDERCOST.
+           IF NL-DEALS = 0
+               MOVE DEALS TO EXT-DEALS
+           ELSE
+               MOVE 0 TO EXT-DEALS.
+           MOVE PRICE TO EXT-PRICE.
+
+           WRITE LAPORDEXT-REC.
+
+       SHUT-DOWN.
+           DISPLAY ROWCTR ' LAPTOPORDERS ROW(S) WERE WRITTEN TO THE'
+               ' WAREHOUSE EXTRACT FILE'.
+           DISPLAY SKIPCTR ' ROW(S) WERE SKIPPED DUE TO A MISSING'
+               ' ORDER OR LAPTOP'.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           STOP RUN.
