@@ -0,0 +1,20 @@
+//LAPXTRCT JOB (ACCTNO),'LAPTOPORDERS EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY UNATTENDED EXTRACT OF LAPTOPORDERS (JOINED TO ORDERS  *
+//* AND LAPTOPS) FOR THE DATA WAREHOUSE LOAD FEED.  RUNS THE      *
+//* LAPORDEXTRACT PROGRAM, WHICH REPLACES HAVING SOMEONE SIGN ON  *
+//* AND RUN THE INTERACTIVE LAPTOPORDERS CURSOR BY HAND.          *
+//* SCHEDULED TO RUN EACH NIGHT AHEAD OF THE WAREHOUSE LOAD JOB.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LAPORDEX
+//STEPLIB  DD   DSN=PROD.LAPORDEX.LOADLIB,DISP=SHR
+//         DD   DSN=PROD.DB2.RUNLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//LAPORDEX DD   DSN=PROD.WAREHOUSE.LAPORDEX.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//*
