@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYORDRPT.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    END-OF-DAY BATCH REPORT - PRINTS EVERY ORDER PLACED TODAY,
+      *    JOINED TO LAPTOPORDERS FOR LINE-ITEM REVENUE, THEN A
+      *    SUMMARY FOOTER OF ORDER COUNT, TOTAL REVENUE AND THE
+      *    TOP-SELLING LAPTOPID FOR THE DAY. RUN AT SHIFT CLOSE -
+      *    NOT AN INTERACTIVE PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRINT FILE FOR THE DAILY ORDERS SUMMARY
+           SELECT DAILYORDRPT-FILE ASSIGN TO DAILYORDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILYORDRPT-FILE.
+       01  DAILYORDRPT-REC                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    COUNTERS
+       01  ROWCTR                          PIC 99          VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      ************************ORDERS TABLE*****************************
+       01  PK-ORDERID                      PIC X(4).
+       01  FK-CUSTID                       PIC X(4).
+       01  ORDERDATE                       PIC X(10).
+      *********************LAPTOPORDERS TABLE***************************
+       01  FK-ORDERID                      PIC X(4).
+       01  FK-LAPID                        PIC X(4).
+      *    HOLDS THE SUM OF ORDERCOST FOR THE ORDER CURRENTLY BEING
+      *    PRINTED
+       01  ORDREVENUE                      PIC S9(9)V99    COMP-3.
+       01  NL-ORDREVENUE                   PIC S9(4)       COMP.
+      *    HOLDS THE LAPTOPID AND SUMMED QUANTITY FOR THE DAY'S
+      *    TOP-SELLING LAPTOP, BUILT UP ONE LAPTOP AT A TIME IN
+      *    LOOP-TOPLAP RATHER THAN RANKED BY THE SQL ITSELF
+       01  TOPLAPID                        PIC X(4).
+       01  TOPLAPQTY                       PIC S9(9)       COMP.
+      *    HOLDS THE CURRENT LAPTOP'S SUMMED QUANTITY SOLD TODAY WHILE
+      *    LOOP-TOPLAP DECIDES WHETHER IT BEATS TOPLAPQTY
+       01  LAPQTYTOTAL                     PIC S9(9)       COMP.
+       01  NL-LAPQTYTOTAL                  PIC S9(4)       COMP.
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      ******************************************************************
+      *    SET WHEN DECLARE-TOPLAP'S CURSOR CAME BACK EMPTY, SO
+      *    WRITE-SUMMARY KNOWS NOT TO PRINT A TOP-SELLING LAPTOPID
+       01  NOORDERS-SW                     PIC X           VALUE 'N'.
+      *    RUNNING TOTALS ACCUMULATED ACROSS THE WHOLE DAY
+       01  RPT-TOTALREVENUE                PIC S9(9)V99    COMP-3
+                                                             VALUE 0.
+       01  O-RPT-TOTALREVENUE              PIC $$$$,$$$,$$$.99.
+
+      *    WORK AREAS FOR THE PRINTED DAILY ORDERS SUMMARY
+       01  RPT-PAGENO                      PIC 99          VALUE 0.
+       01  RPT-LINECNT                     PIC 99          VALUE 0.
+       01  RPT-LINESPERPAGE                PIC 99          VALUE 20.
+      *    PAGE HEADING LINES (FIRST CHARACTER IS THE PRINTER
+      *    CARRIAGE-CONTROL CHARACTER - '1' SKIPS TO A NEW PAGE)
+       01  RPT-HEAD-1.
+           05  RPT-H1-CC                   PIC X       VALUE '1'.
+           05  FILLER                      PIC X(38)   VALUE SPACES.
+           05  FILLER                      PIC X(21)
+                                       VALUE 'DAILY ORDERS SUMMARY'.
+           05  FILLER                      PIC X(20)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'PAGE '.
+           05  RPT-H1-PAGENO               PIC Z9.
+       01  RPT-HEAD-2.
+           05  RPT-H2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(8)    VALUE 'ORDER ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(10)   VALUE 'ORDER DATE'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(7)    VALUE 'REVENUE'.
+       01  RPT-BLANK-LINE.
+           05  RPT-BL-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(131)  VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-ORDERID               PIC X(4).
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  RPT-D-CUSTID                PIC X(4).
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  RPT-D-ORDERDATE             PIC X(10).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-REVENUE               PIC $$$$,$$$,$$$.99.
+       01  RPT-SUMM-LINE-1.
+           05  RPT-S1-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(18)
+                                     VALUE 'TOTAL ORDER COUNT:'.
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RPT-S1-ORDCNT               PIC ZZ9.
+       01  RPT-SUMM-LINE-2.
+           05  RPT-S2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(14)
+                                         VALUE 'TOTAL REVENUE:'.
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RPT-S2-REVENUE              PIC $$$$,$$$,$$$.99.
+       01  RPT-SUMM-LINE-3.
+           05  RPT-S3-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(21)
+                                  VALUE 'TOP-SELLING LAPTOPID:'.
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RPT-S3-LAPID                PIC X(4).
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  FILLER                      PIC X(4)    VALUE '(QTY'.
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RPT-S3-QTY                  PIC ZZ9.
+           05  FILLER                      PIC X(1)    VALUE ')'.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           PERFORM CONNECT.
+           PERFORM OPEN-DAILYORDRPT.
+           PERFORM DECLARE-ORD.
+           PERFORM PROC-ORD.
+           PERFORM DECLARE-TOPLAP.
+           PERFORM PROC-TOPLAP.
+           PERFORM WRITE-SUMMARY.
+           PERFORM CLOSE-DAILYORDRPT.
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       OPEN-DAILYORDRPT.
+           OPEN OUTPUT DAILYORDRPT-FILE.
+           MOVE 0 TO RPT-PAGENO.
+           MOVE 0 TO RPT-LINECNT.
+           MOVE 0 TO RPT-TOTALREVENUE.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO RPT-PAGENO.
+           MOVE RPT-PAGENO TO RPT-H1-PAGENO.
+           WRITE DAILYORDRPT-REC FROM RPT-HEAD-1
+               AFTER ADVANCING PAGE.
+           WRITE DAILYORDRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE DAILYORDRPT-REC FROM RPT-HEAD-2
+               AFTER ADVANCING 1 LINE.
+           WRITE DAILYORDRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO RPT-LINECNT.
+
+       CLOSE-DAILYORDRPT.
+           CLOSE DAILYORDRPT-FILE.
+
+      *    DRIVES A CURSOR OVER EVERY ORDER PLACED TODAY
+       DECLARE-ORD.
+           EXEC SQL
+               DECLARE ORD_CUR CURSOR FOR
+               SELECT ORDERID, CUSTOMERID, ORDERDATE
+               FROM ORDERS
+               WHERE ORDERDATE = CURRENT DATE
+               ORDER BY ORDERID
+           END-EXEC.
+
+       PROC-ORD.
+           EXEC SQL OPEN ORD_CUR END-EXEC.
+           PERFORM LOOP-ORD THRU LOOP-ORD-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE ORD_CUR END-EXEC.
+
+       LOOP-ORD.
+           EXEC SQL
+               FETCH ORD_CUR
+               INTO :PK-ORDERID, :FK-CUSTID, :ORDERDATE
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-ORD-EXIT.
+           IF SQLCODE = 0
+               MOVE PK-ORDERID TO FK-ORDERID
+               PERFORM SUM-LAPORD-FOR-ORD
+               ADD 1 TO ROWCTR
+               ADD ORDREVENUE TO RPT-TOTALREVENUE
+               PERFORM WRITE-ORDER-LINE.
+
+       LOOP-ORD-EXIT.
+           EXIT.
+
+      *    SUMS LAPTOPORDERS.ORDERCOST FOR THE ORDER CURRENTLY IN
+      *    FK-ORDERID - DEFAULTS TO ZERO FOR AN ORDER WITH NO LINE
+      *    ITEMS YET ON FILE
+       SUM-LAPORD-FOR-ORD.
+           EXEC SQL
+               SELECT SUM(ORDERCOST)
+               INTO :ORDREVENUE :NL-ORDREVENUE
+               FROM LAPTOPORDERS
+               WHERE ORDERID = :FK-ORDERID
+           END-EXEC.
+           IF NL-ORDREVENUE < 0
+               MOVE 0 TO ORDREVENUE.
+
+       WRITE-ORDER-LINE.
+           IF RPT-LINECNT = 0 OR RPT-LINECNT >= RPT-LINESPERPAGE
+               PERFORM WRITE-RPT-HEADINGS.
+
+           MOVE PK-ORDERID TO RPT-D-ORDERID.
+           MOVE FK-CUSTID TO RPT-D-CUSTID.
+           MOVE ORDERDATE TO RPT-D-ORDERDATE.
+           MOVE ORDREVENUE TO RPT-D-REVENUE.
+
+           WRITE DAILYORDRPT-REC FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPT-LINECNT.
+
+      *    DRIVES A CURSOR OVER EVERY LAPTOP ON FILE; FOR EACH ONE,
+      *    SUM-LAPORD-FOR-TOPLAP TOTALS UP TODAY'S QUANTITY SOLD AND
+      *    LOOP-TOPLAP KEEPS WHICHEVER LAPTOPID HAS THE HIGHEST TOTAL
+      *    SEEN SO FAR - THE SAME ONE-ROW-AT-A-TIME COMPARISON THE
+      *    NESTED CURSOR LOOPS ELSEWHERE IN THIS CODEBASE USE, RATHER
+      *    THAN A JOIN/GROUP BY THIS CODEBASE HAS NO OTHER PRECEDENT
+      *    FOR
+       DECLARE-TOPLAP.
+           EXEC SQL
+               DECLARE TOPLAP_CUR CURSOR FOR
+               SELECT LAPTOPID
+               FROM LAPTOPS
+           END-EXEC.
+
+       PROC-TOPLAP.
+           MOVE 'N' TO NOORDERS-SW.
+           MOVE 0 TO TOPLAPQTY.
+           EXEC SQL OPEN TOPLAP_CUR END-EXEC.
+           PERFORM LOOP-TOPLAP THRU LOOP-TOPLAP-EXIT
+               UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE TOPLAP_CUR END-EXEC.
+           IF TOPLAPQTY = 0
+               MOVE 'Y' TO NOORDERS-SW.
+
+       LOOP-TOPLAP.
+           EXEC SQL
+               FETCH TOPLAP_CUR
+               INTO :FK-LAPID
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-TOPLAP-EXIT.
+           IF SQLCODE = 0
+               PERFORM SUM-LAPORD-FOR-TOPLAP
+               IF LAPQTYTOTAL > TOPLAPQTY
+                   MOVE FK-LAPID TO TOPLAPID
+                   MOVE LAPQTYTOTAL TO TOPLAPQTY.
+
+       LOOP-TOPLAP-EXIT.
+           EXIT.
+
+      *    SUMS LAPTOPORDERS.QUANTITY FOR THE LAPTOP CURRENTLY IN
+      *    FK-LAPID, RESTRICTED TO TODAY'S ORDERS - DEFAULTS TO ZERO
+      *    FOR A LAPTOP NOT SOLD AT ALL TODAY
+       SUM-LAPORD-FOR-TOPLAP.
+           EXEC SQL
+               SELECT SUM(QUANTITY)
+               INTO :LAPQTYTOTAL :NL-LAPQTYTOTAL
+               FROM LAPTOPORDERS
+               WHERE LAPTOPID = :FK-LAPID
+               AND ORDERID IN
+                   (SELECT ORDERID FROM ORDERS
+                       WHERE ORDERDATE = CURRENT DATE)
+           END-EXEC.
+           IF NL-LAPQTYTOTAL < 0
+               MOVE 0 TO LAPQTYTOTAL.
+
+       WRITE-SUMMARY.
+           WRITE DAILYORDRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE ROWCTR TO RPT-S1-ORDCNT.
+           WRITE DAILYORDRPT-REC FROM RPT-SUMM-LINE-1
+               AFTER ADVANCING 1 LINE.
+           MOVE RPT-TOTALREVENUE TO RPT-S2-REVENUE.
+           WRITE DAILYORDRPT-REC FROM RPT-SUMM-LINE-2
+               AFTER ADVANCING 1 LINE.
+           IF NOORDERS-SW = 'Y'
+               MOVE 'NONE' TO RPT-S3-LAPID
+               MOVE 0 TO RPT-S3-QTY
+           ELSE
+               MOVE TOPLAPID TO RPT-S3-LAPID
+               MOVE TOPLAPQTY TO RPT-S3-QTY.
+           WRITE DAILYORDRPT-REC FROM RPT-SUMM-LINE-3
+               AFTER ADVANCING 1 LINE.
+
+       SHUT-DOWN.
+           MOVE RPT-TOTALREVENUE TO O-RPT-TOTALREVENUE.
+           DISPLAY ROWCTR ' ORDER(S) WERE PRINTED ON THE DAILY'
+               ' ORDERS SUMMARY, TOTAL REVENUE ' O-RPT-TOTALREVENUE.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           STOP RUN.
