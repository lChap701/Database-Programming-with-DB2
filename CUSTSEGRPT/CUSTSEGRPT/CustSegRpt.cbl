@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSEGRPT.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    BATCH REPORT - DRIVES A CURSOR OVER EVERY CUSTOMER, TOTALS
+      *    EACH ONE'S ORDER COUNT AND DOLLARS SPENT ACROSS
+      *    ORDERS/LAPTOPORDERS, AND PRINTS A RECURRING-VS-ONE-TIME
+      *    SEGMENTATION REPORT (WITH GRAND TOTALS SPLIT OUT BY THE
+      *    RECUR FLAG) SO SALES PLANNING CAN SEE WHO THE REPEAT
+      *    BUYERS ARE WITHOUT PULLING EACH TABLE SEPARATELY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRINT FILE FOR THE CUSTOMER SEGMENTATION REPORT
+           SELECT CUSTSEGRPT-FILE ASSIGN TO CUSTSEGRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTSEGRPT-FILE.
+       01  CUSTSEGRPT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    COUNTERS
+       01  ROWCTR                          PIC 99          VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      ************************CUSTOMERS TABLE***************************
+       01  PK-CUSTID                       PIC X(4).
+       01  RECUR                           PIC X.
+       01  FNAME.
+           49  FNAME-LENG                  PIC S9(4)       COMP.
+           49  FNAME-VALUE                 PIC X(12).
+       01  LNAME.
+           49  LNAME-LENG                  PIC S9(4)       COMP.
+           49  LNAME-VALUE                 PIC X(15).
+      *************************ORDERS TABLE*****************************
+       01  FK-CUSTID                       PIC X(4).
+       01  PK-ORDERID                      PIC X(4).
+      **********************LAPTOPORDERS TABLE**************************
+       01  FK-ORDERID                      PIC X(4).
+       01  ORDERCOST                       PIC S9(9)V99    COMP-3.
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      ******************************************************************
+      *    RUNNING TOTALS FOR THE CUSTOMER CURRENTLY BEING REPORTED ON
+       01  RPT-ORDCOUNT                    PIC S9(4)       COMP
+                                                            VALUE 0.
+       01  RPT-TOTALSPENT                  PIC S9(9)V99    COMP-3
+                                                            VALUE 0.
+       01  O-RPT-ORDCOUNT                  PIC ZZZ9.
+       01  O-RPT-TOTALSPENT                PIC $$$$,$$$,$$$.99.
+
+      *    GRAND TOTALS SPLIT OUT BY THE RECUR FLAG, ACCUMULATED AS
+      *    EACH CUSTOMER'S DETAIL LINE IS WRITTEN
+       01  RPT-RECURCUSTCNT                PIC S9(4)       COMP
+                                                            VALUE 0.
+       01  RPT-RECURORDCNT                 PIC S9(4)       COMP
+                                                            VALUE 0.
+       01  RPT-RECURSPENT                  PIC S9(9)V99    COMP-3
+                                                            VALUE 0.
+       01  RPT-ONETIMECUSTCNT              PIC S9(4)       COMP
+                                                            VALUE 0.
+       01  RPT-ONETIMEORDCNT                PIC S9(4)       COMP
+                                                            VALUE 0.
+       01  RPT-ONETIMESPENT                 PIC S9(9)V99    COMP-3
+                                                            VALUE 0.
+
+      *    WORK AREAS FOR THE PRINTED CUSTOMER SEGMENTATION REPORT
+       01  RPT-PAGENO                      PIC 99          VALUE 0.
+       01  RPT-LINECNT                     PIC 99          VALUE 0.
+       01  RPT-LINESPERPAGE                PIC 99          VALUE 20.
+      *    PAGE HEADING LINES (FIRST CHARACTER IS THE PRINTER
+      *    CARRIAGE-CONTROL CHARACTER - '1' SKIPS TO A NEW PAGE)
+       01  RPT-HEAD-1.
+           05  RPT-H1-CC                   PIC X       VALUE '1'.
+           05  FILLER                      PIC X(32)   VALUE SPACES.
+           05  FILLER            PIC X(34)
+                           VALUE 'CUSTOMER SEGMENTATION REPORT'.
+           05  FILLER                      PIC X(17)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'PAGE '.
+           05  RPT-H1-PAGENO               PIC Z9.
+       01  RPT-HEAD-2.
+           05  RPT-H2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(20)   VALUE 'CUSTOMER NAME'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(9)    VALUE 'RECURRING'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'ORDERS'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(11)   VALUE 'TOTAL SPENT'.
+       01  RPT-BLANK-LINE.
+           05  RPT-BL-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(131)  VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-CUSTID                PIC X(4).
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  RPT-D-NAME                  PIC X(28).
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  RPT-D-RECUR                 PIC X(9).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-ORDCOUNT              PIC ZZZ9.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-D-TOTALSPENT            PIC $$$$,$$$,$$$.99.
+      *    GRAND-TOTAL LINES, ONE PER RECUR FLAG VALUE
+       01  RPT-TOTAL-LINE.
+           05  RPT-T-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-T-LABEL                 PIC X(29).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-T-ORDCOUNT              PIC ZZZ9.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-T-TOTALSPENT            PIC $$$$,$$$,$$$.99.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           PERFORM CONNECT.
+           PERFORM OPEN-CUSTSEGRPT.
+           PERFORM DECLARE-CUST.
+           PERFORM PROC-CUST.
+           PERFORM WRITE-GRANDTOTALS.
+           PERFORM CLOSE-CUSTSEGRPT.
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       OPEN-CUSTSEGRPT.
+           OPEN OUTPUT CUSTSEGRPT-FILE.
+           MOVE 0 TO RPT-PAGENO.
+           MOVE 0 TO RPT-LINECNT.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO RPT-PAGENO.
+           MOVE RPT-PAGENO TO RPT-H1-PAGENO.
+           WRITE CUSTSEGRPT-REC FROM RPT-HEAD-1
+               AFTER ADVANCING PAGE.
+           WRITE CUSTSEGRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CUSTSEGRPT-REC FROM RPT-HEAD-2
+               AFTER ADVANCING 1 LINE.
+           WRITE CUSTSEGRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO RPT-LINECNT.
+
+       CLOSE-CUSTSEGRPT.
+           CLOSE CUSTSEGRPT-FILE.
+
+      *    DRIVES A CURSOR OVER EVERY CUSTOMER, RECURRING AND ONE-TIME
+      *    ALIKE, SO THE DETAIL LINE AND GRAND TOTALS CAN SPLIT THEM
+      *    OUT BY THE RECUR FLAG
+       DECLARE-CUST.
+           EXEC SQL
+               DECLARE CUST_CUR CURSOR FOR
+               SELECT CUSTOMERID, UPPER(FIRSTNAME), UPPER(LASTNAME),
+                   RECURRING
+               FROM CUSTOMERS
+               ORDER BY LASTNAME, FIRSTNAME
+           END-EXEC.
+
+       PROC-CUST.
+           EXEC SQL OPEN CUST_CUR END-EXEC.
+           PERFORM LOOP-CUST THRU LOOP-CUST-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE CUST_CUR END-EXEC.
+
+       LOOP-CUST.
+           EXEC SQL
+               FETCH CUST_CUR
+               INTO :PK-CUSTID, :FNAME-VALUE, :LNAME-VALUE, :RECUR
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-CUST-EXIT.
+           IF SQLCODE = 0
+               ADD 1 TO ROWCTR
+               PERFORM TOTAL-FOR-CUST
+               PERFORM ADD-TO-GRANDTOTALS
+               PERFORM WRITE-SEGMENT-LINE.
+
+       LOOP-CUST-EXIT.
+           EXIT.
+
+      *    TOTALS THE ORDER COUNT AND DOLLARS SPENT FOR THE CUSTOMER
+      *    CURRENTLY HELD IN PK-CUSTID, BY DRIVING A CURSOR OVER THAT
+      *    CUSTOMER'S ORDERS AND, FOR EACH ORDER, A NESTED CURSOR OVER
+      *    THAT ORDER'S LAPTOPORDERS LINE ITEMS
+       TOTAL-FOR-CUST.
+           MOVE 0 TO RPT-ORDCOUNT.
+           MOVE 0 TO RPT-TOTALSPENT.
+           MOVE PK-CUSTID TO FK-CUSTID.
+           PERFORM DECLARE-ORD.
+           PERFORM PROC-ORD.
+
+       DECLARE-ORD.
+           EXEC SQL
+               DECLARE ORD_CUR CURSOR FOR
+               SELECT ORDERID
+               FROM ORDERS
+               WHERE CUSTOMERID = :FK-CUSTID
+           END-EXEC.
+
+       PROC-ORD.
+           EXEC SQL OPEN ORD_CUR END-EXEC.
+           PERFORM LOOP-ORD THRU LOOP-ORD-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE ORD_CUR END-EXEC.
+
+       LOOP-ORD.
+           EXEC SQL
+               FETCH ORD_CUR
+               INTO :PK-ORDERID
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-ORD-EXIT.
+           IF SQLCODE = 0
+               ADD 1 TO RPT-ORDCOUNT
+               MOVE PK-ORDERID TO FK-ORDERID
+               PERFORM DECLARE-LAPORD
+               PERFORM PROC-LAPORD.
+
+       LOOP-ORD-EXIT.
+           EXIT.
+
+       DECLARE-LAPORD.
+           EXEC SQL
+               DECLARE LAPORD_CUR CURSOR FOR
+               SELECT ORDERCOST
+               FROM LAPTOPORDERS
+               WHERE ORDERID = :FK-ORDERID
+           END-EXEC.
+
+       PROC-LAPORD.
+           EXEC SQL OPEN LAPORD_CUR END-EXEC.
+           PERFORM LOOP-LAPORD THRU LOOP-LAPORD-EXIT
+               UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE LAPORD_CUR END-EXEC.
+
+       LOOP-LAPORD.
+           EXEC SQL
+               FETCH LAPORD_CUR
+               INTO :ORDERCOST
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-LAPORD-EXIT.
+           IF SQLCODE = 0
+               ADD ORDERCOST TO RPT-TOTALSPENT.
+
+       LOOP-LAPORD-EXIT.
+           EXIT.
+
+      *    ROLLS THE CUSTOMER JUST TOTALED INTO THE RECURRING OR
+      *    ONE-TIME GRAND TOTAL, DEPENDING ON THE RECUR FLAG JUST
+      *    FETCHED
+       ADD-TO-GRANDTOTALS.
+           IF RECUR = 'Y'
+               ADD 1 TO RPT-RECURCUSTCNT
+               ADD RPT-ORDCOUNT TO RPT-RECURORDCNT
+               ADD RPT-TOTALSPENT TO RPT-RECURSPENT
+           ELSE
+               ADD 1 TO RPT-ONETIMECUSTCNT
+               ADD RPT-ORDCOUNT TO RPT-ONETIMEORDCNT
+               ADD RPT-TOTALSPENT TO RPT-ONETIMESPENT.
+
+       WRITE-SEGMENT-LINE.
+           IF RPT-LINECNT = 0 OR RPT-LINECNT >= RPT-LINESPERPAGE
+               PERFORM WRITE-RPT-HEADINGS.
+
+           MOVE PK-CUSTID TO RPT-D-CUSTID.
+           STRING FNAME-VALUE DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               LNAME-VALUE DELIMITED BY SPACE
+           INTO RPT-D-NAME.
+           IF RECUR = 'Y'
+               MOVE 'RECURRING' TO RPT-D-RECUR
+           ELSE
+               MOVE 'ONE-TIME' TO RPT-D-RECUR.
+           MOVE RPT-ORDCOUNT TO RPT-D-ORDCOUNT.
+           MOVE RPT-TOTALSPENT TO RPT-D-TOTALSPENT.
+
+           WRITE CUSTSEGRPT-REC FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPT-LINECNT.
+
+      *    PRINTS THE RECURRING-VS-ONE-TIME GRAND TOTALS ONCE EVERY
+      *    CUSTOMER HAS BEEN PROCESSED
+       WRITE-GRANDTOTALS.
+           WRITE CUSTSEGRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 'RECURRING CUSTOMER TOTALS:  ' TO RPT-T-LABEL.
+           MOVE RPT-RECURORDCNT TO RPT-T-ORDCOUNT.
+           MOVE RPT-RECURSPENT TO RPT-T-TOTALSPENT.
+           WRITE CUSTSEGRPT-REC FROM RPT-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 'ONE-TIME CUSTOMER TOTALS:   ' TO RPT-T-LABEL.
+           MOVE RPT-ONETIMEORDCNT TO RPT-T-ORDCOUNT.
+           MOVE RPT-ONETIMESPENT TO RPT-T-TOTALSPENT.
+           WRITE CUSTSEGRPT-REC FROM RPT-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       SHUT-DOWN.
+           DISPLAY ROWCTR ' CUSTOMER(S) WERE PRINTED ON THE'
+               ' SEGMENTATION REPORT - ' RPT-RECURCUSTCNT
+               ' RECURRING, ' RPT-ONETIMECUSTCNT ' ONE-TIME'.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           STOP RUN.
