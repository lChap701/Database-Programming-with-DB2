@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCURERPT.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    BATCH REPORT - DRIVES A SINGLE CURSOR OVER EVERY LAPTOPS ROW
+      *    JOINED TO ITS OWNING COMPANY AND PRINTS LAPNAME, CPU,
+      *    FORMATTED STORAGE/RAM, PRICE AND WARRANTY FOR EACH ONE, SO
+      *    PURCHASING CAN SEE FULL INVENTORY AT A GLANCE INSTEAD OF
+      *    LOOKING UP ONE LAPTOP ID AT A TIME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRINT FILE FOR THE PROCUREMENT INVENTORY REPORT
+           SELECT PROCURERPT-FILE ASSIGN TO PROCURERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROCURERPT-FILE.
+       01  PROCURERPT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    COUNTERS
+       01  ROWCTR                          PIC 9(4)        VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      ************************LAPTOPS TABLE*****************************
+       01  PK-LAPID                        PIC X(4).
+       01  FK-COMPID                       PIC X(4).
+       01  STORAGE                         PIC S9(3)V9     COMP-3.
+       01  RAM                             PIC S9(3)V9     COMP-3.
+       01  PRICE                           PIC S9(6)V99    COMP-3.
+       01  WARRANTY                        PIC S9(9)       COMP.
+      *********************NULLABLE VARIABLES***************************
+       01  NL-STORAGE                      PIC S9(4)       COMP.
+       01  NL-CPU                          PIC S9(4)       COMP.
+       01  NL-RAM                          PIC S9(4)       COMP.
+       01  NL-WARRANTY                     PIC S9(4)       COMP.
+      **********************VARCHAR VARIABLES***************************
+       01  LAPNAME.
+           49  LAPNAME-LENG                PIC S9(4)       COMP.
+           49  LAPNAME-VALUE               PIC X(25).
+       01  CPU.
+           49  CPU-LENG                    PIC S9(4)       COMP.
+           49  CPU-VALUE                   PIC X(20).
+      ************************COMPANY TABLE*****************************
+       01  COMPNAME.
+           49  COMPNAME-LENG               PIC S9(4)       COMP.
+           49  COMPNAME-VALUE              PIC X(25).
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      ******************************************************************
+      *    WORK AREAS FOR THE PRINTED PROCUREMENT INVENTORY REPORT
+       01  RPT-PAGENO                      PIC 99          VALUE 0.
+       01  RPT-LINECNT                     PIC 99          VALUE 0.
+       01  RPT-LINESPERPAGE                PIC 99          VALUE 20.
+      *    VARIABLE USED TO HOLD THE CONTENTS OF STORAGE AND RAM
+       01  WKGB                            PIC ZZZ.9.
+      *    FORMATTED STORAGE AND RAM VARIABLES CONTAINING 'GB' AND NO
+      *    LEADING SPACES
+       01  O-STORAGE                       PIC X(8).
+       01  O-RAM                           PIC X(8).
+      *    MAXIMUM LENGTH OF A FORMATTED PRICE VARIABLE
+       01  O-PRICE                         PIC $$$$,$$$.99.
+       01  O-WARRANTY                      PIC 9.
+      *    PAGE HEADING LINES (FIRST CHARACTER IS THE PRINTER
+      *    CARRIAGE-CONTROL CHARACTER - '1' SKIPS TO A NEW PAGE)
+       01  RPT-HEAD-1.
+           05  RPT-H1-CC                   PIC X       VALUE '1'.
+           05  FILLER                      PIC X(36)   VALUE SPACES.
+           05  FILLER            PIC X(29)
+                             VALUE 'PROCUREMENT INVENTORY REPORT'.
+           05  FILLER                      PIC X(20)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'PAGE '.
+           05  RPT-H1-PAGENO               PIC Z9.
+       01  RPT-HEAD-2.
+           05  RPT-H2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER               PIC X(9)    VALUE 'LAPTOP ID'.
+           05  FILLER                      PIC X(2)    VALUE SPACES.
+           05  FILLER               PIC X(25)   VALUE 'COMPANY'.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  FILLER               PIC X(25)   VALUE 'LAPTOP NAME'.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  FILLER               PIC X(20)   VALUE 'CPU'.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  FILLER               PIC X(8)    VALUE 'STORAGE'.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  FILLER               PIC X(8)    VALUE 'RAM'.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  FILLER               PIC X(11)   VALUE 'PRICE'.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  FILLER               PIC X(8)    VALUE 'WARRANTY'.
+       01  RPT-BLANK-LINE.
+           05  RPT-BL-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(131)  VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-LAPID                 PIC X(4).
+           05  FILLER                      PIC X(7)    VALUE SPACES.
+           05  RPT-D-COMPNAME              PIC X(25).
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  RPT-D-LAPNAME               PIC X(25).
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  RPT-D-CPU                   PIC X(20).
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  RPT-D-STORAGE               PIC X(8).
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  RPT-D-RAM                   PIC X(8).
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  RPT-D-PRICE                 PIC X(11).
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  RPT-D-WARRANTY              PIC X(8).
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           PERFORM CONNECT.
+           PERFORM OPEN-PROCURERPT.
+           PERFORM DECLARE-LAP.
+           PERFORM PROC-LAP.
+           PERFORM CLOSE-PROCURERPT.
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       OPEN-PROCURERPT.
+           OPEN OUTPUT PROCURERPT-FILE.
+           MOVE 0 TO RPT-PAGENO.
+           MOVE 0 TO RPT-LINECNT.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO RPT-PAGENO.
+           MOVE RPT-PAGENO TO RPT-H1-PAGENO.
+           WRITE PROCURERPT-REC FROM RPT-HEAD-1
+               AFTER ADVANCING PAGE.
+           WRITE PROCURERPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PROCURERPT-REC FROM RPT-HEAD-2
+               AFTER ADVANCING 1 LINE.
+           WRITE PROCURERPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO RPT-LINECNT.
+
+       CLOSE-PROCURERPT.
+           CLOSE PROCURERPT-FILE.
+
+      *    DRIVES A CURSOR OVER EVERY LAPTOPS ROW JOINED TO ITS OWNING
+      *    COMPANY - NO NESTED CURSOR IS NEEDED SINCE COMPANY IS A 1:1
+      *    FOREIGN-KEY LOOKUP THE JOIN ALREADY RESOLVES
+       DECLARE-LAP.
+           EXEC SQL
+               DECLARE PROCURE_CUR CURSOR FOR
+               SELECT L.LAPTOPID, L.COMPANYID, UPPER(COMPANYNAME),
+                   UPPER(LAPTOPNAME), UPPER(CPU), STORAGE, RAM, PRICE,
+                   WARRANTY
+               FROM LAPTOPS L, COMPANY C
+               WHERE L.COMPANYID = C.COMPANYID
+               ORDER BY COMPANYNAME, LAPTOPNAME
+           END-EXEC.
+
+       PROC-LAP.
+           EXEC SQL OPEN PROCURE_CUR END-EXEC.
+           PERFORM LOOP-LAP THRU LOOP-LAP-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE PROCURE_CUR END-EXEC.
+
+       LOOP-LAP.
+           PERFORM PRESELECT-LAP.
+           EXEC SQL
+               FETCH PROCURE_CUR
+               INTO :PK-LAPID, :FK-COMPID, :COMPNAME, :LAPNAME,
+               :CPU :NL-CPU, :STORAGE :NL-STORAGE, :RAM :NL-RAM,
+               :PRICE, :WARRANTY :NL-WARRANTY
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-LAP-EXIT.
+           IF SQLCODE = 0
+               ADD 1 TO ROWCTR
+               PERFORM WRITE-PROCURE-LINE.
+
+       LOOP-LAP-EXIT.
+           EXIT.
+
+       PRESELECT-LAP.
+      *    CLEARS VALUES IN VARCHAR VARIABLES
+           MOVE ' ' TO CPU-VALUE.
+
+      *    CLEARS VALUES IN NULLABLE (INDICATOR) VARIABLES
+           MOVE 0 TO NL-CPU.
+           MOVE 0 TO NL-STORAGE.
+           MOVE 0 TO NL-RAM.
+           MOVE 0 TO NL-WARRANTY.
+
+       WRITE-PROCURE-LINE.
+           IF RPT-LINECNT = 0 OR RPT-LINECNT >= RPT-LINESPERPAGE
+               PERFORM WRITE-RPT-HEADINGS.
+
+           MOVE PK-LAPID TO RPT-D-LAPID.
+           MOVE COMPNAME-VALUE TO RPT-D-COMPNAME.
+           MOVE LAPNAME-VALUE TO RPT-D-LAPNAME.
+
+      *    NULL CHECKS
+           IF NL-CPU < 0
+               MOVE 'UNKNOWN' TO RPT-D-CPU
+           ELSE
+               MOVE CPU-VALUE TO RPT-D-CPU.
+
+           IF NL-STORAGE < 0
+               MOVE 'UNKNOWN' TO RPT-D-STORAGE
+           ELSE
+               MOVE STORAGE TO WKGB
+      *    ADDS GB TO THE VALUE IN STORAGE
+               STRING WKGB DELIMITED BY ' '
+                   ' GB' DELIMITED BY SIZE
+               INTO O-STORAGE
+               MOVE O-STORAGE TO RPT-D-STORAGE.
+
+           IF NL-RAM < 0
+               MOVE 'UNKNOWN' TO RPT-D-RAM
+           ELSE
+               MOVE RAM TO WKGB
+      *    ADDS GB TO THE VALUE IN RAM
+               STRING WKGB DELIMITED BY ' '
+                   ' GB' DELIMITED BY SIZE
+               INTO O-RAM
+               MOVE O-RAM TO RPT-D-RAM.
+
+           MOVE PRICE TO O-PRICE.
+           MOVE O-PRICE TO RPT-D-PRICE.
+
+           IF NL-WARRANTY < 0
+               MOVE 'NONE' TO RPT-D-WARRANTY
+           ELSE
+               MOVE WARRANTY TO O-WARRANTY
+               MOVE O-WARRANTY TO RPT-D-WARRANTY.
+
+           WRITE PROCURERPT-REC FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPT-LINECNT.
+
+       SHUT-DOWN.
+           DISPLAY ROWCTR ' LAPTOP MODEL(S) WERE PRINTED ON THE'
+               ' PROCUREMENT INVENTORY REPORT'.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           STOP RUN.
