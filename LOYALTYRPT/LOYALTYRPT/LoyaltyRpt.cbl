@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOYALTYRPT.
+       AUTHOR. DATABASE PROGRAMMING TEAM.
+       DATE-WRITTEN. 2026-08-09.
+      *    BATCH REPORT - SCANS CUSTOMERS/ORDERS/LAPTOPORDERS FOR
+      *    RECURRING CUSTOMERS AND PRINTS ORDER COUNT/DOLLARS SPENT SO
+      *    MARKETING CAN PULL A LOYALTY-DISCOUNT MAILING LIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PRINT FILE FOR THE RECURRING-CUSTOMER LOYALTY REPORT
+           SELECT LOYALRPT-FILE ASSIGN TO LOYALRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOYALRPT-FILE.
+       01  LOYALRPT-REC                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *    REPRESENTS THE ENTER KEY
+       01  WKHOLD                          PIC X.
+      *    COUNTERS
+       01  ROWCTR                          PIC 99          VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+      *****************HOST VARIABLE DECLARATION AREA*******************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      ************************CUSTOMERS TABLE***************************
+       01  CUST-NO-VARCHAR.
+           03  PK-CUSTID                   PIC X(4).
+       01  FNAME.
+           49  FNAME-LENG                  PIC S9(4)       COMP.
+           49  FNAME-VALUE                 PIC X(12).
+       01  LNAME.
+           49  LNAME-LENG                  PIC S9(4)       COMP.
+           49  LNAME-VALUE                 PIC X(15).
+      *************************ORDERS TABLE*****************************
+       01  FK-CUSTID                       PIC X(4).
+       01  PK-ORDERID                      PIC X(4).
+      **********************LAPTOPORDERS TABLE**************************
+       01  FK-ORDERID                      PIC X(4).
+       01  ORDERCOST                       PIC S9(9)V99    COMP-3.
+      ******************************************************************
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      ******************************************************************
+      *    RUNNING TOTALS FOR THE CUSTOMER CURRENTLY BEING REPORTED ON
+       01  RPT-ORDCOUNT                    PIC S9(4)       COMP
+                                                            VALUE 0.
+       01  RPT-TOTALSPENT                  PIC S9(9)V99    COMP-3
+                                                            VALUE 0.
+       01  O-RPT-TOTALSPENT                PIC $$$$,$$$,$$$.99.
+       01  O-RPT-ORDCOUNT                  PIC ZZZ9.
+
+      *    WORK AREAS FOR THE PRINTED LOYALTY REPORT
+       01  RPT-PAGENO                      PIC 99          VALUE 0.
+       01  RPT-LINECNT                     PIC 99          VALUE 0.
+       01  RPT-LINESPERPAGE                PIC 99          VALUE 20.
+      *    PAGE HEADING LINES (FIRST CHARACTER IS THE PRINTER
+      *    CARRIAGE-CONTROL CHARACTER - '1' SKIPS TO A NEW PAGE)
+       01  RPT-HEAD-1.
+           05  RPT-H1-CC                   PIC X       VALUE '1'.
+           05  FILLER                      PIC X(35)   VALUE SPACES.
+           05  FILLER            PIC X(30)
+                              VALUE 'RECURRING CUSTOMER LOYALTY RPT'.
+           05  FILLER                      PIC X(18)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'PAGE '.
+           05  RPT-H1-PAGENO               PIC Z9.
+       01  RPT-HEAD-2.
+           05  RPT-H2-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(20)   VALUE 'CUSTOMER NAME'.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'ORDERS'.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                 PIC X(11)   VALUE 'TOTAL SPENT'.
+       01  RPT-BLANK-LINE.
+           05  RPT-BL-CC                   PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(131)  VALUE SPACES.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CC                    PIC X       VALUE SPACE.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-CUSTID                PIC X(4).
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  RPT-D-NAME                  PIC X(28).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  RPT-D-ORDCOUNT              PIC ZZZ9.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  RPT-D-TOTALSPENT            PIC $$$$,$$$,$$$.99.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OPENESQL-ERROR
+           END-EXEC.
+           PERFORM CONNECT.
+           PERFORM OPEN-LOYALRPT.
+           PERFORM DECLARE-CUST.
+           PERFORM PROC-CUST.
+           PERFORM CLOSE-LOYALRPT.
+           PERFORM SHUT-DOWN.
+
+      *    OVERRIDES THE GLOBAL WHENEVER SQLERROR HANDLING JUST FOR
+      *    THIS STATEMENT SO A FAILED CONNECT GETS ITS OWN DISTINCT
+      *    MESSAGE INSTEAD OF FALLING INTO THE GENERIC OPENESQL-ERROR
+      *    PATH USED FOR EVERY OTHER KIND OF SQL FAILURE
+       CONNECT.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL
+               CONNECT TO SAMPLE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'UNABLE TO CONNECT TO SAMPLE DATABASE'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               STOP RUN.
+           EXEC SQL WHENEVER SQLERROR PERFORM OPENESQL-ERROR END-EXEC.
+
+       OPEN-LOYALRPT.
+           OPEN OUTPUT LOYALRPT-FILE.
+           MOVE 0 TO RPT-PAGENO.
+           MOVE 0 TO RPT-LINECNT.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO RPT-PAGENO.
+           MOVE RPT-PAGENO TO RPT-H1-PAGENO.
+           WRITE LOYALRPT-REC FROM RPT-HEAD-1
+               AFTER ADVANCING PAGE.
+           WRITE LOYALRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE LOYALRPT-REC FROM RPT-HEAD-2
+               AFTER ADVANCING 1 LINE.
+           WRITE LOYALRPT-REC FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO RPT-LINECNT.
+
+       CLOSE-LOYALRPT.
+           CLOSE LOYALRPT-FILE.
+
+      *    DRIVES A CURSOR OVER EVERY RECURRING CUSTOMER
+       DECLARE-CUST.
+           EXEC SQL
+               DECLARE CUST_CUR CURSOR FOR
+               SELECT CUSTOMERID, UPPER(FIRSTNAME), UPPER(LASTNAME)
+               FROM CUSTOMERS
+               WHERE RECURRING = 'Y'
+           END-EXEC.
+
+       PROC-CUST.
+           EXEC SQL OPEN CUST_CUR END-EXEC.
+           PERFORM LOOP-CUST THRU LOOP-CUST-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE CUST_CUR END-EXEC.
+
+       LOOP-CUST.
+           EXEC SQL
+               FETCH CUST_CUR
+               INTO :PK-CUSTID, :FNAME-VALUE, :LNAME-VALUE
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-CUST-EXIT.
+           IF SQLCODE = 0
+               ADD 1 TO ROWCTR
+               PERFORM TOTAL-FOR-CUST
+               PERFORM WRITE-LOYALTY-LINE.
+
+       LOOP-CUST-EXIT.
+           EXIT.
+
+      *    TOTALS THE ORDER COUNT AND DOLLARS SPENT FOR THE CUSTOMER
+      *    CURRENTLY HELD IN PK-CUSTID, BY DRIVING A CURSOR OVER THAT
+      *    CUSTOMER'S ORDERS AND, FOR EACH ORDER, A NESTED CURSOR OVER
+      *    THAT ORDER'S LAPTOPORDERS LINE ITEMS
+       TOTAL-FOR-CUST.
+           MOVE 0 TO RPT-ORDCOUNT.
+           MOVE 0 TO RPT-TOTALSPENT.
+           MOVE PK-CUSTID TO FK-CUSTID.
+           PERFORM DECLARE-ORD.
+           PERFORM PROC-ORD.
+
+       DECLARE-ORD.
+           EXEC SQL
+               DECLARE ORD_CUR CURSOR FOR
+               SELECT ORDERID
+               FROM ORDERS
+               WHERE CUSTOMERID = :FK-CUSTID
+           END-EXEC.
+
+       PROC-ORD.
+           EXEC SQL OPEN ORD_CUR END-EXEC.
+           PERFORM LOOP-ORD THRU LOOP-ORD-EXIT UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE ORD_CUR END-EXEC.
+
+       LOOP-ORD.
+           EXEC SQL
+               FETCH ORD_CUR
+               INTO :PK-ORDERID
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-ORD-EXIT.
+           IF SQLCODE = 0
+               ADD 1 TO RPT-ORDCOUNT
+               MOVE PK-ORDERID TO FK-ORDERID
+               PERFORM DECLARE-LAPORD
+               PERFORM PROC-LAPORD.
+
+       LOOP-ORD-EXIT.
+           EXIT.
+
+       DECLARE-LAPORD.
+           EXEC SQL
+               DECLARE LAPORD_CUR CURSOR FOR
+               SELECT ORDERCOST
+               FROM LAPTOPORDERS
+               WHERE ORDERID = :FK-ORDERID
+           END-EXEC.
+
+       PROC-LAPORD.
+           EXEC SQL OPEN LAPORD_CUR END-EXEC.
+           PERFORM LOOP-LAPORD THRU LOOP-LAPORD-EXIT
+               UNTIL SQLCODE = 100.
+           EXEC SQL CLOSE LAPORD_CUR END-EXEC.
+
+       LOOP-LAPORD.
+           EXEC SQL
+               FETCH LAPORD_CUR
+               INTO :ORDERCOST
+           END-EXEC.
+           IF SQLCODE = 100 GO TO LOOP-LAPORD-EXIT.
+           IF SQLCODE = 0
+               ADD ORDERCOST TO RPT-TOTALSPENT.
+
+       LOOP-LAPORD-EXIT.
+           EXIT.
+
+       WRITE-LOYALTY-LINE.
+           IF RPT-LINECNT = 0 OR RPT-LINECNT >= RPT-LINESPERPAGE
+               PERFORM WRITE-RPT-HEADINGS.
+
+           MOVE PK-CUSTID TO RPT-D-CUSTID.
+           STRING FNAME-VALUE DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               LNAME-VALUE DELIMITED BY SPACE
+           INTO RPT-D-NAME.
+           MOVE RPT-ORDCOUNT TO RPT-D-ORDCOUNT.
+           MOVE RPT-TOTALSPENT TO RPT-D-TOTALSPENT.
+
+           WRITE LOYALRPT-REC FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPT-LINECNT.
+
+       SHUT-DOWN.
+           DISPLAY ROWCTR ' RECURRING CUSTOMER(S) WERE PRINTED ON THE'
+               ' LOYALTY REPORT'.
+           STOP RUN.
+
+       OPENESQL-ERROR SECTION.
+           DISPLAY 'SQL ERROR = ' SQLSTATE ' ' SQLCODE.
+           DISPLAY MFSQLMESSAGETEXT.
+           STOP RUN.
